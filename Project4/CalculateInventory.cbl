@@ -1,4 +1,4 @@
-       PROGRAM ID. CalculateInventory as "CalculateInventory".
+       PROGRAM-ID. CalculateInventory as "CalculateInventory".
        AUTHOR.     PRIYANK PATEL & JASHANJOT PRUTHI & VIVEK PATEL & 
                    AMARJEET SINGH & SAHILVIR SINGH DHILLON.
 
@@ -14,13 +14,20 @@
        01 UNIT-PRICE-IN        PIC 9(2)V99.
        01 STOCK-VALUE-TEMP     PIC 9(6)V99.
        01 TOTAL-VALUE-TEMP     PIC 9(8)V99.
+       01 OVERFLOW-INDICATOR-IN PIC X(1).
 
       * Procedure division begins
-       PROCEDURE DIVISION USING QTY-ON-HAND-IN, UNIT-PRICE-IN, 
-       STOCK-VALUE-TEMP, TOTAL-VALUE-TEMP.
-       MULTIPLY QTY-ON-HAND-IN BY UNIT-PRICE-IN                     
-             GIVING STOCK-VALUE-TEMP.
-       ADD STOCK-VALUE-TEMP TO TOTAL-VALUE-TEMP.
+       PROCEDURE DIVISION USING QTY-ON-HAND-IN, UNIT-PRICE-IN,
+           STOCK-VALUE-TEMP, TOTAL-VALUE-TEMP, OVERFLOW-INDICATOR-IN.
+       MULTIPLY QTY-ON-HAND-IN BY UNIT-PRICE-IN
+             GIVING STOCK-VALUE-TEMP
+           ON SIZE ERROR
+             MOVE "Y" TO OVERFLOW-INDICATOR-IN
+       END-MULTIPLY.
+       ADD STOCK-VALUE-TEMP TO TOTAL-VALUE-TEMP
+           ON SIZE ERROR
+             MOVE "Y" TO OVERFLOW-INDICATOR-IN
+       END-ADD.
            EXIT PROGRAM.
 
       * Ending of program CalculateInventory

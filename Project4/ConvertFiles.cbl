@@ -2,7 +2,12 @@
        AUTHOR     PRIYANK PATEL & JASHANJOT PRUTHI & VIVEK PATEL & 
                     AMARJEET SINGH & SAHILVIR SINGH DHILLON.
        
-      * Establishing the working environment for the program:            
+      * Establishing the working environment for the program:
+      * A normal run now loads incrementally when INVENT6.TXT and
+      * SUPPLIERI.TXT already exist - the indexed files are opened
+      * I-O and updated by key instead of being rebuilt from scratch;
+      * a first-time run with no indexed files yet still builds them
+      * fresh with OPEN OUTPUT.
                     
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -17,17 +22,33 @@
          ASSIGN TO "E:\level 3\Cobol\projects\project 4\SUPPLIERS4.TXT"
          ORGANIZATION LINE SEQUENTIAL.
                    
+      * Keyed by part number plus storeroom location so the same part
+      * number can carry a separate on-hand quantity per storeroom.
+      * DYNAMIC access lets a normal run WRITE new parts in key order
+      * on a fresh build and also REWRITE existing parts by key on an
+      * incremental (delta) run without rebuilding the whole file.
          SELECT INVENT-FILE-OUT
-         ASSIGN TO "E:\level 3\Cobol\projects\project 4\INVENT6.TXT"  
+         ASSIGN TO "E:\level 3\Cobol\projects\project 4\INVENT6.TXT"
          ORGANIZATION IS INDEXED
-           ACCESS MODE IS SEQUENTIAL
-           RECORD KEY IS PART-NUMBER-OUT.
-                  
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PART-LOCATION-KEY-OUT
+           FILE STATUS IS INVENT-OUT-FILE-STATUS-WS.
+
          SELECT SUPPLIER-FILE-OUT
-         ASSIGN TO "E:\level 3\Cobol\projects\project 4\SUPPLIERI.TXT" 
+         ASSIGN TO "E:\level 3\Cobol\projects\project 4\SUPPLIERI.TXT"
          ORGANIZATION IS INDEXED
-           ACCESS MODE IS SEQUENTIAL
-           RECORD KEY IS SUPPLIER-CODE-OUT.
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SUPPLIER-CODE-OUT
+           FILE STATUS IS SUPPLIER-OUT-FILE-STATUS-WS.
+
+         SELECT CHECKPOINT-FILE-OUT
+         ASSIGN TO "E:\level 3\Cobol\projects\project 4\CHECKPT.TXT"
+         ORGANIZATION LINE SEQUENTIAL
+         FILE STATUS IS CHECKPOINT-FILE-STATUS-WS.
+
+         SELECT EXCEPTION-REPORT-OUT
+         ASSIGN TO "E:\level 3\Cobol\projects\project 4\EXCPRPT.TXT"
+         ORGANIZATION LINE SEQUENTIAL.
 
       *Describing the file, record, and field structures to be used in
       *the program
@@ -52,64 +73,186 @@
            
        FD INVENT-FILE-OUT.
        01 INVENTORY-REPORT-OUT.
-           05 PART-NUMBER-OUT               PIC 9(5).
+           05 PART-LOCATION-KEY-OUT.
+               10 PART-NUMBER-OUT           PIC 9(5).
+               10 LOCATION-CODE-OUT         PIC X(2).
            05 PART-NAME-OUT                 PIC X(20).
            05 QTY-ON-HAND-OUT               PIC 9(3).
            05 UNIT-PRICE-OUT                PIC 9(2)V99.
            05 SUPPLIER-COD-OUT              PIC X(5).
            05 REORDER-POINT-OUT             PIC 9(3).
+           05 YTD-QTY-SOLD-OUT              PIC 9(7).
+           05 YTD-QTY-RECEIVED-OUT          PIC 9(7).
            
            
        FD SUPPLIER-FILE-OUT.
        01 SUPPLIER-OUT-REPORT-LINE.
            05 SUPPLIER-CODE-OUT             PIC X(5).
            05 SUPPLIER-NAME-OUT             PIC X(15).
+           05 SUPPLIER-ADDRESS-OUT          PIC X(30).
+           05 SUPPLIER-PHONE-OUT            PIC X(12).
+           05 SUPPLIER-CONTACT-OUT          PIC X(20).
+           05 SUPPLIER-STATUS-OUT           PIC X(1).
+               88 SUPPLIER-ACTIVE-OUT       VALUE "A".
+               88 SUPPLIER-INACTIVE-OUT     VALUE "I".
+
+      * File division for the checkpoint/restart marker
+       FD CHECKPOINT-FILE-OUT.
+       01 CHECKPOINT-RECORD-OUT.
+           05 CHKPT-PHASE-OUT               PIC X(1).
+               88 CHKPT-INVENTORY-PHASE     VALUE "I".
+               88 CHKPT-SUPPLIER-PHASE      VALUE "S".
+               88 CHKPT-RUN-COMPLETE        VALUE "C".
+           05 CHKPT-PART-NUMBER-OUT         PIC 9(5).
+           05 CHKPT-SUPPLIER-CODE-OUT       PIC X(5).
+
+      * File division for the conversion key-failure exception report
+       FD EXCEPTION-REPORT-OUT.
+       01 EXCEPTION-REPORT-LINE            PIC X(80).
 
       * Working storage section begins
        WORKING-STORAGE SECTION.
        01 INVENTORY-REPORT-OUT-WS.
            05 PART-NUMBER-OUT-WS            PIC 9(5).
+           05 LOCATION-CODE-OUT-WS          PIC X(2).
            05 PART-NAME-OUT-WS              PIC X(20).
            05 QTY-ON-HAND-OUT-WS            PIC 9(3).
            05 UNIT-PRICE-OUT-WS             PIC 9(2)V99.
            05 SUPPLIER-COD-OUT-WS           PIC X(5).
            05 REORDER-POINT-OUT-WS          PIC 9(3).
+           05 YTD-QTY-SOLD-OUT-WS           PIC 9(7).
+           05 YTD-QTY-RECEIVED-OUT-WS       PIC 9(7).
 
        01 SUPPLIER-OUT-REPORT-LINE-WS.
            05 SUPPLIER-CODE-OUT-WS          PIC X(5).
            05 SUPPLIER-NAME-OUT-WS          PIC X(15).
+           05 SUPPLIER-ADDRESS-OUT-WS       PIC X(30).
+           05 SUPPLIER-PHONE-OUT-WS         PIC X(12).
+           05 SUPPLIER-CONTACT-OUT-WS       PIC X(20).
+           05 SUPPLIER-STATUS-OUT-WS        PIC X(1).
                
        01 TEMP.
            05 INVENT-EOF-FLAG               PIC X(1).
            05 SUPPLIER-EOF-FLAG             PIC X(1).
-       
-      * Procedure division begins    
+
+      * INVENT.TXT carries one quantity per part with no storeroom of
+      * its own, so every part converted from it is loaded against
+      * this default storeroom location.
+       01 DEFAULT-LOCATION-WS               PIC X(2) VALUE "01".
+
+       01 CHECKPOINT-FILE-STATUS-WS         PIC X(2).
+       01 INVENT-OUT-FILE-STATUS-WS         PIC X(2).
+       01 SUPPLIER-OUT-FILE-STATUS-WS       PIC X(2).
+
+       01 RESTART-VARIABLES.
+           05 RESTART-MODE-SW               PIC X(1) VALUE "N".
+               88 RESTART-IN-PROGRESS       VALUE "Y".
+           05 CHECKPOINT-INTERVAL-WS        PIC 9(3) VALUE 050.
+           05 CHECKPOINT-COUNTER-WS         PIC 9(3) VALUE 0.
+           05 SKIP-UNTIL-PART-WS            PIC 9(5) VALUE 0.
+           05 SKIP-UNTIL-SUPPLIER-WS        PIC X(5) VALUE SPACES.
+           05 CHECKPOINT-EOF-FLAG           PIC X(1) VALUE "N".
+           05 LAST-CHECKPOINT-FOUND-WS      PIC X(1) VALUE "N".
+
+      * INVENT6.TXT/SUPPLIERI.TXT already existing on disk is what
+      * tells a normal (non-restart) run to load incrementally - the
+      * indexed files are opened I-O and only the parts/suppliers
+      * read this run are added or updated, instead of truncating and
+      * rebuilding the whole file from INVENT.TXT/SUPPLIERS4.TXT. An
+      * incremental update REWRITEs only the fields the flat file
+      * actually carries (name/price/supplier/reorder point, or
+      * name alone for a supplier) - QTY-ON-HAND-OUT, the YTD
+      * accumulators, and the supplier address/phone/contact/status
+      * fields are left exactly as UpdateTransaction.cbl/
+      * SupplierMaintenance.cbl last set them online.
+       01 DELTA-LOAD-VARIABLES.
+           05 INCREMENTAL-LOAD-SW           PIC X(1) VALUE "N".
+               88 INCREMENTAL-LOAD          VALUE "Y".
+
+      * Remembers the last part/supplier key converted this run so a
+      * genuine duplicate key within the same conversion pass (two
+      * INVENT.TXT/SUPPLIERS4.TXT lines for the same key) is still
+      * reported as an exception on an incremental run, instead of
+      * being mistaken for an update of a record loaded by a prior
+      * run.
+       01 LAST-CONVERTED-INVENT-KEY-WS.
+           05 LAST-PART-NUMBER-WS           PIC 9(5) VALUE 0.
+           05 LAST-LOCATION-CODE-WS         PIC X(2) VALUE SPACES.
+       01 LAST-CONVERTED-SUPPLIER-CODE-WS   PIC X(5) VALUE SPACES.
+
+       01 EXCEPTION-DETAIL-LINE-WS.
+           05 EXCP-RECORD-TYPE-OUT          PIC X(11).
+           05 FILLER                        PIC X(2) VALUE SPACES.
+           05 EXCP-KEY-VALUE-OUT            PIC X(10).
+           05 FILLER                        PIC X(2) VALUE SPACES.
+           05 EXCP-REASON-OUT               PIC X(40).
+
+      * Counts records written to EXCPRPT.TXT so DailyProcessingDriver
+      * can tell a run that hit data errors from a clean one - set
+      * into RETURN-CODE just before this program hands control back.
+       01 EXCEPTION-COUNT-WS                PIC 9(5) VALUE 0.
+
+      * Procedure division begins
        PROCEDURE DIVISION.
        100-CREATE-INVENTORY-FILE.
            PERFORM  201-INIT-OPEN-INVENTORY-FILES.
            PERFORM  202-CONVERT-FILES-TO-INDEXED-BASED
            PERFORM  203-TERMINATE-INVENTORY-CONVERTING.
-           STOP RUN.
+           IF EXCEPTION-COUNT-WS > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
 
        201-INIT-OPEN-INVENTORY-FILES.
+           PERFORM  707-CHECK-FOR-RESTART.
            PERFORM  701-OPEN-FILES.
            PERFORM  702-READ-INVENT-DATA.
            PERFORM  703-READ-SUPPLIER-DATA.
+           IF RESTART-IN-PROGRESS
+               PERFORM  708-SKIP-CONVERTED-INVENTORY
+               PERFORM  709-SKIP-CONVERTED-SUPPLIERS
+           END-IF.
 
        202-CONVERT-FILES-TO-INDEXED-BASED.    
            PERFORM  704-CONVERT-INVENTORY-FILE 
                UNTIL INVENT-EOF-FLAG ="Y".
+           PERFORM  712-CHECKPOINT-INVENTORY-COMPLETE.
            PERFORM  705-CONVERT-SUPPLIER-FILE 
                UNTIL SUPPLIER-EOF-FLAG ="Y".
 
        203-TERMINATE-INVENTORY-CONVERTING.                              
+           PERFORM  714-CHECKPOINT-RUN-COMPLETE.
            PERFORM  706-CLOSE-OPENED-FILES.
 
        701-OPEN-FILES.
            OPEN INPUT INVENT-FILE-IN.
            OPEN INPUT SUPPLIER-FILE-IN.
-           OPEN OUTPUT INVENT-FILE-OUT.
-           OPEN OUTPUT SUPPLIER-FILE-OUT.
+           IF RESTART-IN-PROGRESS
+               OPEN I-O INVENT-FILE-OUT
+               OPEN I-O SUPPLIER-FILE-OUT
+               MOVE "Y" TO INCREMENTAL-LOAD-SW
+           ELSE
+               PERFORM  710-OPEN-INVENTORY-OUTPUT-FILE
+               PERFORM  719-OPEN-SUPPLIER-OUTPUT-FILE
+           END-IF.
+           OPEN OUTPUT CHECKPOINT-FILE-OUT.
+           OPEN OUTPUT EXCEPTION-REPORT-OUT.
+
+       710-OPEN-INVENTORY-OUTPUT-FILE.
+           OPEN I-O INVENT-FILE-OUT.
+           IF INVENT-OUT-FILE-STATUS-WS = "00"
+               MOVE "Y" TO INCREMENTAL-LOAD-SW
+           ELSE
+               OPEN OUTPUT INVENT-FILE-OUT
+           END-IF.
+
+       719-OPEN-SUPPLIER-OUTPUT-FILE.
+           OPEN I-O SUPPLIER-FILE-OUT.
+           IF SUPPLIER-OUT-FILE-STATUS-WS NOT = "00"
+               OPEN OUTPUT SUPPLIER-FILE-OUT
+           END-IF.
 
        702-READ-INVENT-DATA.
            READ INVENT-FILE-IN
@@ -124,41 +267,227 @@
        704-CONVERT-INVENTORY-FILE.
            PERFORM  801-MOVE-INVENTORY-FIELD.                   
            PERFORM  802-WRITE-INVENT-RECORD.
+           PERFORM  711-CHECKPOINT-INVENTORY-PROGRESS.
            PERFORM  702-READ-INVENT-DATA.
         
        705-CONVERT-SUPPLIER-FILE.
            PERFORM  803-MOVE-SUPPLIER-FIELDS
            PERFORM  804-WRITE-SUPPLIER-RECORDS.
+           PERFORM  713-CHECKPOINT-SUPPLIER-PROGRESS.
            PERFORM  703-READ-SUPPLIER-DATA.
            
+       706-CLOSE-OPENED-FILES.
+           CLOSE INVENT-FILE-IN.
+           CLOSE SUPPLIER-FILE-IN.
+           CLOSE INVENT-FILE-OUT.
+           CLOSE SUPPLIER-FILE-OUT.
+           CLOSE CHECKPOINT-FILE-OUT.
+           CLOSE EXCEPTION-REPORT-OUT.
+
+       707-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE-OUT.
+           IF CHECKPOINT-FILE-STATUS-WS = "00"
+               PERFORM  715-READ-LAST-CHECKPOINT-RECORD
+                   UNTIL CHECKPOINT-EOF-FLAG = "Y"
+               CLOSE CHECKPOINT-FILE-OUT
+               IF LAST-CHECKPOINT-FOUND-WS = "Y" AND
+                   NOT CHKPT-RUN-COMPLETE
+                   MOVE "Y" TO RESTART-MODE-SW
+                   MOVE CHKPT-PART-NUMBER-OUT TO SKIP-UNTIL-PART-WS
+                   MOVE CHKPT-SUPPLIER-CODE-OUT
+                       TO SKIP-UNTIL-SUPPLIER-WS
+               END-IF
+           END-IF.
+
+       708-SKIP-CONVERTED-INVENTORY.
+           PERFORM  702-READ-INVENT-DATA
+               UNTIL INVENT-EOF-FLAG = "Y"
+               OR PART-NUMBER-IN > SKIP-UNTIL-PART-WS.
+
+       709-SKIP-CONVERTED-SUPPLIERS.
+           PERFORM  703-READ-SUPPLIER-DATA
+               UNTIL SUPPLIER-EOF-FLAG = "Y"
+               OR SUPPLIER-CODE-IN > SKIP-UNTIL-SUPPLIER-WS.
+
+       711-CHECKPOINT-INVENTORY-PROGRESS.
+           ADD 1 TO CHECKPOINT-COUNTER-WS.
+           IF CHECKPOINT-COUNTER-WS NOT LESS THAN CHECKPOINT-INTERVAL-WS
+               MOVE "I" TO CHKPT-PHASE-OUT
+               MOVE PART-NUMBER-IN TO CHKPT-PART-NUMBER-OUT
+               MOVE SPACES TO CHKPT-SUPPLIER-CODE-OUT
+               WRITE CHECKPOINT-RECORD-OUT
+               MOVE 0 TO CHECKPOINT-COUNTER-WS
+           END-IF.
+
+       712-CHECKPOINT-INVENTORY-COMPLETE.
+           MOVE "S" TO CHKPT-PHASE-OUT.
+           MOVE 99999 TO CHKPT-PART-NUMBER-OUT.
+           MOVE SPACES TO CHKPT-SUPPLIER-CODE-OUT.
+           WRITE CHECKPOINT-RECORD-OUT.
+           MOVE 0 TO CHECKPOINT-COUNTER-WS.
+
+       713-CHECKPOINT-SUPPLIER-PROGRESS.
+           ADD 1 TO CHECKPOINT-COUNTER-WS.
+           IF CHECKPOINT-COUNTER-WS NOT LESS THAN CHECKPOINT-INTERVAL-WS
+               MOVE "S" TO CHKPT-PHASE-OUT
+               MOVE 99999 TO CHKPT-PART-NUMBER-OUT
+               MOVE SUPPLIER-CODE-IN TO CHKPT-SUPPLIER-CODE-OUT
+               WRITE CHECKPOINT-RECORD-OUT
+               MOVE 0 TO CHECKPOINT-COUNTER-WS
+           END-IF.
+
+       714-CHECKPOINT-RUN-COMPLETE.
+           MOVE "C" TO CHKPT-PHASE-OUT.
+           MOVE 99999 TO CHKPT-PART-NUMBER-OUT.
+           MOVE HIGH-VALUES TO CHKPT-SUPPLIER-CODE-OUT.
+           WRITE CHECKPOINT-RECORD-OUT.
+
+       715-READ-LAST-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE-OUT
+               AT END MOVE "Y" TO CHECKPOINT-EOF-FLAG
+               NOT AT END MOVE "Y" TO LAST-CHECKPOINT-FOUND-WS
+           END-READ.
+
        801-MOVE-INVENTORY-FIELD.
-           MOVE PART-NUMBER-IN TO PART-NUMBER-OUT-WS.                   
-           MOVE PART-NAME-IN TO PART-NAME-OUT-WS.                       
-           MOVE QTY-ON-HAND-IN TO QTY-ON-HAND-OUT-WS. 
+           MOVE PART-NUMBER-IN TO PART-NUMBER-OUT-WS.
+           MOVE PART-NAME-IN TO PART-NAME-OUT-WS.
+           MOVE DEFAULT-LOCATION-WS TO LOCATION-CODE-OUT-WS.
+           MOVE QTY-ON-HAND-IN TO QTY-ON-HAND-OUT-WS.
            MOVE UNIT-PRICE-IN TO UNIT-PRICE-OUT-WS.
            MOVE SUPPLIER-COD-IN TO SUPPLIER-COD-OUT-WS.
            MOVE REORDER-POINT-IN TO REORDER-POINT-OUT-WS.
+           MOVE ZERO TO YTD-QTY-SOLD-OUT-WS.
+           MOVE ZERO TO YTD-QTY-RECEIVED-OUT-WS.
            
        802-WRITE-INVENT-RECORD.
-           WRITE  INVENTORY-REPORT-OUT FROM INVENTORY-REPORT-OUT-WS 
-               INVALID KEY DISPLAY "KEY INVALID"
+           IF INCREMENTAL-LOAD
+               PERFORM  722-UPDATE-OR-INSERT-INVENT-RECORD
+           ELSE
+               WRITE  INVENTORY-REPORT-OUT FROM INVENTORY-REPORT-OUT-WS
+                   INVALID KEY PERFORM  716-WRITE-INVENTORY-EXCEPTION
+               END-WRITE
+           END-IF.
+
+      * On an incremental run a WRITE invalid-key can mean either of
+      * two things - the part was loaded by an earlier run (update
+      * it), or INVENT.TXT itself has two lines for the same part and
+      * location this run (a genuine data error). The last-key
+      * comparison tells them apart; only the first case is looked
+      * up and merged.
+       722-UPDATE-OR-INSERT-INVENT-RECORD.
+           IF PART-NUMBER-OUT-WS = LAST-PART-NUMBER-WS
+              AND LOCATION-CODE-OUT-WS = LAST-LOCATION-CODE-WS
+               PERFORM  728-WRITE-INVENT-DUPLICATE-EXCEPTION
+           ELSE
+               MOVE PART-NUMBER-OUT-WS TO PART-NUMBER-OUT
+               MOVE LOCATION-CODE-OUT-WS TO LOCATION-CODE-OUT
+               READ INVENT-FILE-OUT
+                   INVALID KEY
+                       PERFORM  723-INSERT-NEW-INVENT-RECORD
+                   NOT INVALID KEY
+                       PERFORM  724-UPDATE-EXISTING-INVENT-RECORD
+               END-READ
+           END-IF.
+           MOVE PART-NUMBER-OUT-WS TO LAST-PART-NUMBER-WS.
+           MOVE LOCATION-CODE-OUT-WS TO LAST-LOCATION-CODE-WS.
+
+       723-INSERT-NEW-INVENT-RECORD.
+           WRITE  INVENTORY-REPORT-OUT FROM INVENTORY-REPORT-OUT-WS
+               INVALID KEY PERFORM  716-WRITE-INVENTORY-EXCEPTION
            END-WRITE.
 
+      * Only the fields INVENT.TXT actually carries are refreshed.
+      * QTY-ON-HAND-OUT and the YTD accumulators stay exactly as the
+      * READ above found them on disk, so same-day quantity changes
+      * posted through UpdateTransaction.cbl survive tonight's run.
+       724-UPDATE-EXISTING-INVENT-RECORD.
+           MOVE PART-NAME-OUT-WS TO PART-NAME-OUT.
+           MOVE UNIT-PRICE-OUT-WS TO UNIT-PRICE-OUT.
+           MOVE SUPPLIER-COD-OUT-WS TO SUPPLIER-COD-OUT.
+           MOVE REORDER-POINT-OUT-WS TO REORDER-POINT-OUT.
+           REWRITE INVENTORY-REPORT-OUT
+               INVALID KEY PERFORM  716-WRITE-INVENTORY-EXCEPTION
+           END-REWRITE.
+
        803-MOVE-SUPPLIER-FIELDS.
-           MOVE SUPPLIER-CODE-IN TO SUPPLIER-CODE-OUT-WS.               
-           MOVE SUPPLIER-NAME-IN TO SUPPLIER-NAME-OUT-WS.               
+           MOVE SUPPLIER-CODE-IN TO SUPPLIER-CODE-OUT-WS.
+           MOVE SUPPLIER-NAME-IN TO SUPPLIER-NAME-OUT-WS.
+           MOVE SPACES TO SUPPLIER-ADDRESS-OUT-WS.
+           MOVE SPACES TO SUPPLIER-PHONE-OUT-WS.
+           MOVE SPACES TO SUPPLIER-CONTACT-OUT-WS.
+           MOVE "A" TO SUPPLIER-STATUS-OUT-WS.
 
        804-WRITE-SUPPLIER-RECORDS.
-           WRITE SUPPLIER-OUT-REPORT-LINE 
-               FROM SUPPLIER-OUT-REPORT-LINE-WS                         
-           INVALID KEY DISPLAY "KEY INVALID"
+           IF INCREMENTAL-LOAD
+               PERFORM  725-UPDATE-OR-INSERT-SUPPLIER-RECORD
+           ELSE
+               WRITE SUPPLIER-OUT-REPORT-LINE
+                   FROM SUPPLIER-OUT-REPORT-LINE-WS
+               INVALID KEY PERFORM  717-WRITE-SUPPLIER-EXCEPTION
+               END-WRITE
+           END-IF.
+
+       725-UPDATE-OR-INSERT-SUPPLIER-RECORD.
+           IF SUPPLIER-CODE-OUT-WS = LAST-CONVERTED-SUPPLIER-CODE-WS
+               PERFORM  729-WRITE-SUPPLIER-DUPLICATE-EXCEPTION
+           ELSE
+               MOVE SUPPLIER-CODE-OUT-WS TO SUPPLIER-CODE-OUT
+               READ SUPPLIER-FILE-OUT
+                   INVALID KEY
+                       PERFORM  726-INSERT-NEW-SUPPLIER-RECORD
+                   NOT INVALID KEY
+                       PERFORM  727-UPDATE-EXISTING-SUPPLIER-RECORD
+               END-READ
+           END-IF.
+           MOVE SUPPLIER-CODE-OUT-WS TO LAST-CONVERTED-SUPPLIER-CODE-WS.
+
+       726-INSERT-NEW-SUPPLIER-RECORD.
+           WRITE SUPPLIER-OUT-REPORT-LINE
+               FROM SUPPLIER-OUT-REPORT-LINE-WS
+           INVALID KEY PERFORM  717-WRITE-SUPPLIER-EXCEPTION
            END-WRITE.
-           
-       706-CLOSE-OPENED-FILES.
-           CLOSE INVENT-FILE-IN.
-           CLOSE SUPPLIER-FILE-IN.
-           CLOSE INVENT-FILE-OUT.
-           CLOSE SUPPLIER-FILE-OUT.
+
+      * SUPPLIERS4.TXT only ever carries a code and a name - the
+      * address, phone, contact, and active/inactive status are
+      * maintained online through SupplierMaintenance.cbl and must
+      * not be reset by tonight's conversion run.
+       727-UPDATE-EXISTING-SUPPLIER-RECORD.
+           MOVE SUPPLIER-NAME-OUT-WS TO SUPPLIER-NAME-OUT.
+           REWRITE SUPPLIER-OUT-REPORT-LINE
+               INVALID KEY PERFORM  717-WRITE-SUPPLIER-EXCEPTION
+           END-REWRITE.
+
+       716-WRITE-INVENTORY-EXCEPTION.
+           MOVE "PART NUMBER" TO EXCP-RECORD-TYPE-OUT.
+           MOVE PART-NUMBER-OUT-WS TO EXCP-KEY-VALUE-OUT.
+           MOVE "REWRITE FAILED - RECORD NOT LOADED"
+               TO EXCP-REASON-OUT.
+           WRITE EXCEPTION-REPORT-LINE FROM EXCEPTION-DETAIL-LINE-WS.
+           ADD 1 TO EXCEPTION-COUNT-WS.
+
+       728-WRITE-INVENT-DUPLICATE-EXCEPTION.
+           MOVE "PART NUMBER" TO EXCP-RECORD-TYPE-OUT.
+           MOVE PART-NUMBER-OUT-WS TO EXCP-KEY-VALUE-OUT.
+           MOVE "DUPLICATE KEY IN INPUT FILE - NOT LOADED"
+               TO EXCP-REASON-OUT.
+           WRITE EXCEPTION-REPORT-LINE FROM EXCEPTION-DETAIL-LINE-WS.
+           ADD 1 TO EXCEPTION-COUNT-WS.
+
+       729-WRITE-SUPPLIER-DUPLICATE-EXCEPTION.
+           MOVE "SUPPLIER" TO EXCP-RECORD-TYPE-OUT.
+           MOVE SUPPLIER-CODE-OUT-WS TO EXCP-KEY-VALUE-OUT.
+           MOVE "DUPLICATE KEY IN INPUT FILE - NOT LOADED"
+               TO EXCP-REASON-OUT.
+           WRITE EXCEPTION-REPORT-LINE FROM EXCEPTION-DETAIL-LINE-WS.
+           ADD 1 TO EXCEPTION-COUNT-WS.
+
+       717-WRITE-SUPPLIER-EXCEPTION.
+           MOVE "SUPPLIER" TO EXCP-RECORD-TYPE-OUT.
+           MOVE SUPPLIER-CODE-OUT-WS TO EXCP-KEY-VALUE-OUT.
+           MOVE "REWRITE FAILED - RECORD NOT LOADED"
+               TO EXCP-REASON-OUT.
+           WRITE EXCEPTION-REPORT-LINE FROM EXCEPTION-DETAIL-LINE-WS.
+           ADD 1 TO EXCEPTION-COUNT-WS.
 
       * Ending of program Project4
-       END PROGRAM Project4.
\ No newline at end of file
+       END PROGRAM Project4.

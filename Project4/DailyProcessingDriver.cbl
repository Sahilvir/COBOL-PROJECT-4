@@ -0,0 +1,87 @@
+       PROGRAM-ID. DailyProcessingDriver as "DailyProcessingDriver".
+       AUTHOR     PRIYANK PATEL & JASHANJOT PRUTHI & VIVEK PATEL &
+                   AMARJEET SINGH & SAHILVIR SINGH DHILLON.
+
+      * Modification History
+      * ---------------------------------------------------------
+      * New program to chain the daily job stream - conversion,
+      * the inventory report, then transaction entry - as one run
+      * instead of three programs started by hand. Project4
+      * (ConvertFiles.cbl), InventoryReportProgram, and Program2
+      * (UpdateTransaction.cbl) were changed from STOP RUN to
+      * GOBACK at the same time so control returns here between
+      * steps; each still runs standalone the same as before when
+      * started directly, since GOBACK ends the run unit the same
+      * way STOP RUN did when the program is the one started first.
+      * Each of the three now also sets RETURN-CODE before its
+      * GOBACK - non-zero on a real problem (conversion exceptions,
+      * an empty INVENT6.TXT, a rejected transaction) - and this
+      * driver checks it after every CALL, stopping the chain rather
+      * than running a later step against bad or partial data.
+      * Program2 (UpdateTransaction.cbl) is called with a forced
+      * batch-mode parameter so its mode-select prompt is skipped -
+      * an unattended chained run has no console to answer it, so it
+      * always runs the TRANBATCH.TXT batch transactions here rather
+      * than the single-screen online entry.
+      * ---------------------------------------------------------
+
+      * Working storage section begins
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 STEP-STATUS-LINE-WS               PIC X(40).
+       01 RUN-STATUS-SW                     PIC X(1) VALUE "N".
+           88 RUN-ABORTED                   VALUE "Y".
+       01 TRANSACTION-RUN-MODE-WS           PIC X(1) VALUE "T".
+
+      * Procedure division begins
+       PROCEDURE DIVISION.
+       100-RUN-DAILY-PROCESSING.
+           PERFORM  201-RUN-CONVERT-FILES.
+           IF NOT RUN-ABORTED
+               PERFORM  202-RUN-INVENTORY-REPORT
+           END-IF.
+           IF NOT RUN-ABORTED
+               PERFORM  203-RUN-UPDATE-TRANSACTION
+           END-IF.
+           GOBACK.
+
+       201-RUN-CONVERT-FILES.
+           DISPLAY "STARTING FILE CONVERSION".
+           CALL "C:\Users\priya\workspace\Project4\Project4".
+           IF RETURN-CODE NOT = 0
+               MOVE "Y" TO RUN-STATUS-SW
+               MOVE "FILE CONVERSION FAILED - RUN STOPPED"
+                   TO STEP-STATUS-LINE-WS
+               DISPLAY STEP-STATUS-LINE-WS
+           ELSE
+               DISPLAY "FILE CONVERSION COMPLETE"
+           END-IF.
+
+       202-RUN-INVENTORY-REPORT.
+           DISPLAY "STARTING INVENTORY REPORT".
+           CALL "C:\Users\priya\workspace\Project4\InventoryReportProgra
+      -    "m".
+           IF RETURN-CODE NOT = 0
+               MOVE "Y" TO RUN-STATUS-SW
+               MOVE "INVENTORY REPORT FAILED - RUN STOPPED"
+                   TO STEP-STATUS-LINE-WS
+               DISPLAY STEP-STATUS-LINE-WS
+           ELSE
+               DISPLAY "INVENTORY REPORT COMPLETE"
+           END-IF.
+
+       203-RUN-UPDATE-TRANSACTION.
+           DISPLAY "STARTING TRANSACTION ENTRY".
+           CALL "C:\Users\priya\workspace\Project4\Program2"
+               USING TRANSACTION-RUN-MODE-WS.
+           IF RETURN-CODE NOT = 0
+               MOVE "Y" TO RUN-STATUS-SW
+               MOVE "TRANSACTION ENTRY FLAGGED REJECTED ITEMS"
+                   TO STEP-STATUS-LINE-WS
+               DISPLAY STEP-STATUS-LINE-WS
+           ELSE
+               DISPLAY "TRANSACTION ENTRY COMPLETE"
+           END-IF.
+
+      * Ending of Program DailyProcessingDriver
+       END PROGRAM DailyProcessingDriver.

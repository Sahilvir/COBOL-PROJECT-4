@@ -9,26 +9,41 @@
       
       *File control division
        FILE-CONTROL.
+      * Keyed by part number plus storeroom location so the same part
+      * number can carry a separate on-hand quantity per storeroom.
            SELECT INVENT-FILE-IN
            ASSIGN TO "E:\level 3\Cobol\projects\project 4\INVENT6.TXT"
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS SEQUENTIAL
-           RECORD KEY IS PART-NUMBER-IN.
-                   
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PART-LOCATION-KEY-IN
+           ALTERNATE RECORD KEY IS SUPPLIER-COD-IN WITH DUPLICATES.
+
            SELECT SUPPLIER-FILE-IN
            ASSIGN TO "E:\level 3\Cobol\projects\project 4\SUPPLIERI.TXT"
            ORGANIZATION IS INDEXED
            ACCESS MODE IS RANDOM
            RECORD KEY IS SUPPLIER-CODE-IN.
-                   
+
            SELECT INVENT-REPORT-OUT
            ASSIGN TO "E:\level 3\Cobol\projects\project 4\INVREPRT.TXT"
            ORGANIZATION LINE SEQUENTIAL.
-                   
+
            SELECT REORDER-REPORT-OUT
            ASSIGN TO "E:\level 3\Cobol\projects\project 4\REORDER.TXT"
            ORGANIZATION LINE SEQUENTIAL.
 
+           SELECT PURCHASE-ORDER-OUT
+           ASSIGN TO "E:\level 3\Cobol\projects\project 4\PURCHORD.TXT"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT OUT-OF-STOCK-REPORT-OUT
+           ASSIGN TO "E:\level 3\Cobol\projects\project 4\OUTSTOCK.TXT"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT INVENT-CSV-OUT
+           ASSIGN TO "E:\level 3\Cobol\projects\project 4\INVREPRT.CSV"
+           ORGANIZATION LINE SEQUENTIAL.
+
       *Describing the file, record, and field structures to be used in 
       *the program
        DATA DIVISION.
@@ -36,21 +51,50 @@
       * InventRecord.txt file section
        FILE SECTION.
        FD INVENT-FILE-IN.
-       COPY "E:\level 3\Cobol\projects\project 4\InventRecord.TXT".
+       01 INVENTORY-RECORD-IN.
+           05 PART-LOCATION-KEY-IN.
+               10 PART-NUMBER-IN           PIC 9(5).
+               10 LOCATION-CODE-IN         PIC X(2).
+           05 PART-NAME-IN                 PIC X(20).
+           05 QTY-ON-HAND-IN               PIC 9(3).
+           05 UNIT-PRICE-IN                PIC 9(2)V99.
+           05 SUPPLIER-COD-IN              PIC X(5).
+           05 REORDER-POINT-IN             PIC 9(3).
+           05 YTD-QTY-SOLD-IN              PIC 9(7).
+           05 YTD-QTY-RECEIVED-IN          PIC 9(7).
            
       * File division for supplier
        FD SUPPLIER-FILE-IN.
        01 SUPPLIER-RECORD-IN.
            05 SUPPLIER-CODE-IN             PIC X(5).
            05 SUPPLIER-NAME-IN             PIC X(15).
+           05 SUPPLIER-ADDRESS-IN          PIC X(30).
+           05 SUPPLIER-PHONE-IN            PIC X(12).
+           05 SUPPLIER-CONTACT-IN          PIC X(20).
+           05 SUPPLIER-STATUS-IN           PIC X(1).
+               88 SUPPLIER-ACTIVE-IN       VALUE "A".
+               88 SUPPLIER-INACTIVE-IN     VALUE "I".
            
-      * File division for invent report    
+      * File division for invent report
        FD INVENT-REPORT-OUT.
-       01 INVENTORY-REPORT-OUT             PIC X(56).
+       01 INVENTORY-REPORT-OUT             PIC X(62).
            
-      * File division for reorder report    
+      * File division for reorder report
        FD REORDER-REPORT-OUT.
-       01 REORDER-OUT-REPORT-LINE          PIC X(75).
+       01 REORDER-OUT-REPORT-LINE          PIC X(80).
+
+      * File division for supplier purchase orders generated off the
+      * reorder pass
+       FD PURCHASE-ORDER-OUT.
+       01 PURCHASE-ORDER-LINE              PIC X(80).
+
+      * File division for the zero-on-hand stockout exception report
+       FD OUT-OF-STOCK-REPORT-OUT.
+       01 OUT-OF-STOCK-LINE                PIC X(80).
+
+      * File division for the comma-delimited spreadsheet export
+       FD INVENT-CSV-OUT.
+       01 INVENT-CSV-LINE                  PIC X(80).
 
       * Working storage section for file variables
        WORKING-STORAGE SECTION.
@@ -58,7 +102,9 @@
            05  INVENTORY-PART-NUMBER       PIC 99,999.
            05  FILLER                      PIC X(6) VALUE SPACES.
            05  INVENTORY-PART-NAME         PIC X(20).
-           05  FILLER                      PIC X(5) VALUE SPACES.
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  INVENTORY-LOCATION          PIC X(2).
+           05  FILLER                      PIC X(3) VALUE SPACES.
            05  INVENTORY-QUANTITY          PIC 9(3).
            05  FILLER                      PIC X(5) VALUE SPACES.
            05  STOCK-VALUE                 PIC $$$$,$$9.99.
@@ -92,7 +138,9 @@
            05  FILLER                  PIC X(10) VALUE "PARTNUMBER".
            05  FILLER                  PIC X(2)  VALUE  SPACES.
            05  FILLER                  PIC X(8)  VALUE "PARTNAME".
-           05  FILLER                  PIC X(14) VALUE SPACES.
+           05  FILLER                  PIC X(9)  VALUE SPACES.
+           05  FILLER                  PIC X(3)  VALUE "LOC".
+           05  FILLER                  PIC X(2)  VALUE SPACES.
            05  FILLER                  PIC X(8)  VALUE "QUANTITY".
            05  FILLER                  PIC X(3)  VALUE SPACES.
            05  FILLER                  PIC X(10) VALUE "STOCKVALUE".
@@ -116,12 +164,16 @@
            05  WRITTEN-COUNTER-TEMP    PIC 9(4) VALUE 0.
            05  STOCK-VALUE-TEMP        PIC 9(6)V99.
            05  TOTAL-VALUE-TEMP        PIC 9(8)V99.
+           05  UNIT-PRICE-CSV-WS       PIC ZZZ9.99.
+           05  STOCK-VALUE-CSV-WS      PIC ZZZZZ9.99.
            
        01 REORDER-OUT-REPORT-LINE-WS .
            05 REORDER-PART-NUMBER-OUT      PIC 9(5).
            05  FILLER                      PIC X(7)  VALUE SPACES.
            05 REORDER-PART-NAME-OUT        PIC X(20).
-           05  FILLER                      PIC X(5)  VALUE SPACES.
+           05  FILLER                      PIC X(3)  VALUE SPACES.
+           05 REORDER-LOCATION-OUT         PIC X(2).
+           05  FILLER                      PIC X(3)  VALUE SPACES.
            05 REORDER-QTY-ON-HAND-OUT      PIC 9(3).
            05  FILLER                      PIC X(10) VALUE SPACES.
            05 REORDER-POINT-OUT            PIC 9(3).
@@ -132,7 +184,9 @@
            05  FILLER                  PIC X(10) VALUE "PARTNUMBER".
            05  FILLER                  PIC X(2)  VALUE  SPACES.
            05  FILLER                  PIC X(8)  VALUE "PARTNAME".
-           05  FILLER                  PIC X(14) VALUE SPACES.
+           05  FILLER                  PIC X(9)  VALUE SPACES.
+           05  FILLER                  PIC X(3)  VALUE "LOC".
+           05  FILLER                  PIC X(2)  VALUE SPACES.
            05  FILLER                  PIC X(8)  VALUE "QUANTITY".
            05  FILLER                  PIC X(3)  VALUE SPACES.
            05  FILLER                  PIC X(13) VALUE "REORDER POINT".
@@ -142,8 +196,58 @@
 
        01  FLAGS-AND-COUNTERS.
            05  EOF-FLAG                PIC X(1) VALUE "N".
+           05  NO-INVENTORY-RECORDS-SW PIC X(1) VALUE "N".
            05  SEARCH-SUB              PIC 9(2).
            05  FOUND-FLAG              PIC X(3) VALUE "NO".
+
+       01 PO-HEADER-LINE-WS.
+           05  FILLER                      PIC X(19)
+                                            VALUE "PURCHASE ORDER FOR".
+           05  FILLER                      PIC X(1) VALUE SPACES.
+           05  PO-HDR-SUPPLIER-CODE-OUT    PIC X(5).
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  PO-HDR-SUPPLIER-NAME-OUT    PIC X(15).
+
+       01 PO-DETAIL-LINE-WS.
+           05  PO-PART-NUMBER-OUT          PIC 9(5).
+           05  FILLER                      PIC X(7)  VALUE SPACES.
+           05  PO-PART-NAME-OUT            PIC X(20).
+           05  FILLER                      PIC X(3)  VALUE SPACES.
+           05  PO-LOCATION-OUT             PIC X(2).
+           05  FILLER                      PIC X(3)  VALUE SPACES.
+           05  PO-QTY-ON-HAND-OUT          PIC 9(3).
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  PO-SUGGESTED-QTY-OUT        PIC 9(3).
+
+       01 PO-TRAILER-LINE-WS.
+           05  FILLER                      PIC X(21) VALUE
+               "END OF PURCHASE ORDER".
+
+       01 PO-VARIABLES.
+           05  PREV-PO-SUPPLIER-WS         PIC X(5) VALUE SPACES.
+           05  REORDER-CUSHION-RATE-WS     PIC 9V99 VALUE 0.20.
+
+       01 CSV-DETAIL-LINE-WS                PIC X(80).
+       01 CSV-HEADER-LINE-WS                PIC X(80) VALUE
+        "PART NUMBER,PART NAME,LOCATION,QUANTITY,PRICE,STOCK VALUE".
+
+       01 SUPPLIER-SUBTOTAL-LINE-WS.
+           05  FILLER                      PIC X(9) VALUE "SUPPLIER ".
+           05  SUPP-SUBTOTAL-CODE-OUT-WS   PIC X(5).
+           05  FILLER                      PIC X(10) VALUE " SUBTOTAL ".
+           05  SUPP-SUBTOTAL-VALUE-OUT-WS  PIC $$$,$$$,$$9.99.
+
+       01 SUPPLIER-BREAK-VARIABLES.
+           05  PREV-SUPPLIER-COD-WS        PIC X(5) VALUE SPACES.
+           05  SUPPLIER-SUBTOTAL-WS        PIC 9(8)V99 VALUE 0.
+
+       01 OVERFLOW-VARIABLES.
+           05  OVERFLOW-INDICATOR-WS       PIC X(1) VALUE "N".
+               88  VALUE-OVERFLOWED-WS     VALUE "Y".
+
+       01 OVERFLOW-WARNING-LINE-WS.
+           05  FILLER                      PIC X(50) VALUE
+             "**WARNING** STOCK VALUE EXCEEDED FIELD SIZE".
            
       * Procedure division begins
        PROCEDURE DIVISION.
@@ -152,22 +256,36 @@
            PERFORM  202-READ-WRITE-INVENTORY-RECORD
                     UNTIL EOF-FLAG = "Y".
            PERFORM  203-TERMINATE-INVENTORY-READ-WRITE.
-           STOP RUN.
+           IF NO-INVENTORY-RECORDS-SW = "Y"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
 
        201-INIT-OPEN-INVENTORY-FILES.
            PERFORM  701-OPEN-FILES.
            PERFORM  702-PRINT-INVENTORY-TITLE.
-           PERFORM  703-PRINT-INVENTORY-HEADER.                         
+           PERFORM  703-PRINT-INVENTORY-HEADER.
            PERFORM  704-READ-INVENT-DATA.
            PERFORM  705-PRINT-REORDER-HEADER.
+           PERFORM  711-WRITE-CSV-HEADER.
 
        202-READ-WRITE-INVENTORY-RECORD.
-           PERFORM  706-PROCESS-INVENT-RECORDS.                         
+           PERFORM  712-CHECK-SUPPLIER-BREAK.
+           PERFORM  706-PROCESS-INVENT-RECORDS.
            PERFORM  707-WRITE-INVENT-RECORD.
-           PERFORM  708-PROCESS-REORDER-RECORDS.                        
+           PERFORM  713-WRITE-CSV-DETAIL-RECORD.
+           PERFORM  708-PROCESS-REORDER-RECORDS.
            PERFORM  704-READ-INVENT-DATA.
 
        203-TERMINATE-INVENTORY-READ-WRITE.
+           IF PREV-SUPPLIER-COD-WS NOT = SPACES
+               PERFORM  714-PRINT-SUPPLIER-SUBTOTAL
+           END-IF.
+           IF PREV-PO-SUPPLIER-WS NOT = SPACES
+               PERFORM  717-WRITE-PO-TRAILER
+           END-IF.
            PERFORM  709-PRINT-INVENTORY-TRAIL.
            PERFORM  710-CLOSE-OPENED-FILES.
 
@@ -176,39 +294,55 @@
            OPEN INPUT SUPPLIER-FILE-IN.
            OPEN OUTPUT INVENT-REPORT-OUT.
            OPEN OUTPUT REORDER-REPORT-OUT.
-                   
+           OPEN OUTPUT PURCHASE-ORDER-OUT.
+           OPEN OUTPUT OUT-OF-STOCK-REPORT-OUT.
+           OPEN OUTPUT INVENT-CSV-OUT.
+           MOVE LOW-VALUES TO SUPPLIER-COD-IN.
+           START INVENT-FILE-IN KEY IS NOT LESS THAN SUPPLIER-COD-IN
+               INVALID KEY
+                   DISPLAY "NO INVENTORY RECORDS FOUND"
+                   MOVE "Y" TO EOF-FLAG
+                   MOVE "Y" TO NO-INVENTORY-RECORDS-SW
+           END-START.
+
        702-PRINT-INVENTORY-TITLE.
            ACCEPT WEEK-DAY-NUMBER FROM DAY-OF-WEEK.
-           MOVE NAME-OF-WEEKDAY(WEEK-DAY-NUMBER) TO WEEK-DAY. 
+           MOVE NAME-OF-WEEKDAY(WEEK-DAY-NUMBER) TO WEEK-DAY.
            MOVE FUNCTION CURRENT-DATE(1:4) TO YEAR-IN .
            MOVE FUNCTION CURRENT-DATE(5:2) TO MONTH-IN.
            MOVE FUNCTION CURRENT-DATE(7:2) TO DATE-IN.
-           WRITE INVENTORY-REPORT-OUT FROM REPORT-TITLE                 
+           WRITE INVENTORY-REPORT-OUT FROM REPORT-TITLE
            BEFORE ADVANCING 2 LINES.
-        
+
        703-PRINT-INVENTORY-HEADER.
-           WRITE INVENTORY-REPORT-OUT FROM INV-COLUMN-HDR           
+           WRITE INVENTORY-REPORT-OUT FROM INV-COLUMN-HDR
            BEFORE ADVANCING 2 LINE.
-           
+
        704-READ-INVENT-DATA.
-           READ INVENT-FILE-IN
-               AT END 
-               MOVE "Y" TO EOF-FLAG
-                   NOT AT END 
-                   ADD 1 TO READ-COUNTER-TEMP.
+           IF EOF-FLAG NOT = "Y"
+               READ INVENT-FILE-IN NEXT RECORD
+                   AT END
+                   MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                   ADD 1 TO READ-COUNTER-TEMP
+               END-READ
+           END-IF.
 
        705-PRINT-REORDER-HEADER.
            WRITE REORDER-OUT-REPORT-LINE FROM REORDER-COLUMN-HDR
            BEFORE ADVANCING 2 LINES.
+           WRITE OUT-OF-STOCK-LINE FROM REORDER-COLUMN-HDR
+           BEFORE ADVANCING 2 LINES.
 
        706-PROCESS-INVENT-RECORDS.
            PERFORM 801-CALCULATE-INVENT-VALUE.
            PERFORM 802-MOVE-INVENTORY-FIELD.
-           
+           ADD STOCK-VALUE-TEMP TO SUPPLIER-SUBTOTAL-WS.
+
        707-WRITE-INVENT-RECORD.
        IF FUNCTION MOD(READ-COUNTER-TEMP 10) = 1 AND
            READ-COUNTER-TEMP NOT LESS THAN 10 THEN
-           WRITE INVENTORY-REPORT-OUT FROM INV-COLUMN-HDR           
+           WRITE INVENTORY-REPORT-OUT FROM INV-COLUMN-HDR
            AFTER ADVANCING PAGE
            WRITE  INVENTORY-REPORT-OUT FROM INVENT-DETAIL-LINE-WS
            AFTER ADVANCING 2 LINES
@@ -217,55 +351,147 @@
            WRITE  INVENTORY-REPORT-OUT FROM INVENT-DETAIL-LINE-WS
            ADD  1 TO WRITTEN-COUNTER-TEMP
        END-IF.
-       
+
        708-PROCESS-REORDER-RECORDS.
            IF QTY-ON-HAND-IN < REORDER-POINT-IN
                MOVE "NO" TO FOUND-FLAG
                PERFORM 803-MOVE-REORDER-FIELDS
                PERFORM 804-SEARCH-SUPPLIER-NAME
-               PERFORM 805-WRITE-REORDER-RECORDS.                       
-           
+               IF QTY-ON-HAND-IN = 0
+                   PERFORM 806-WRITE-OUT-OF-STOCK-RECORD
+               ELSE
+                   PERFORM 805-WRITE-REORDER-RECORDS
+               END-IF
+               PERFORM 807-WRITE-PURCHASE-ORDER-LINE
+           END-IF.
+
        709-PRINT-INVENTORY-TRAIL.
            MOVE READ-COUNTER-TEMP TO READ-COUNTER.
            MOVE WRITTEN-COUNTER-TEMP TO WRITTEN-COUNTER.
-           WRITE INVENTORY-REPORT-OUT FROM AUDIT-TRAIL                  
+           WRITE INVENTORY-REPORT-OUT FROM AUDIT-TRAIL
            AFTER ADVANCING 1 LINE.
-           
+           IF VALUE-OVERFLOWED-WS
+               WRITE INVENTORY-REPORT-OUT FROM OVERFLOW-WARNING-LINE-WS
+               AFTER ADVANCING 1 LINE
+           END-IF.
+
        710-CLOSE-OPENED-FILES.
            CLOSE INVENT-FILE-IN.
            CLOSE SUPPLIER-FILE-IN.
            CLOSE INVENT-REPORT-OUT.
            CLOSE REORDER-REPORT-OUT.
-           
+           CLOSE PURCHASE-ORDER-OUT.
+           CLOSE OUT-OF-STOCK-REPORT-OUT.
+           CLOSE INVENT-CSV-OUT.
+
+       711-WRITE-CSV-HEADER.
+           WRITE INVENT-CSV-LINE FROM CSV-HEADER-LINE-WS.
+
+       712-CHECK-SUPPLIER-BREAK.
+           IF SUPPLIER-COD-IN NOT = PREV-SUPPLIER-COD-WS
+               IF PREV-SUPPLIER-COD-WS NOT = SPACES
+                   PERFORM 714-PRINT-SUPPLIER-SUBTOTAL
+               END-IF
+               MOVE SUPPLIER-COD-IN TO PREV-SUPPLIER-COD-WS
+               MOVE 0 TO SUPPLIER-SUBTOTAL-WS
+           END-IF.
+
+      * UNIT-PRICE-IN and STOCK-VALUE-TEMP are unedited DISPLAY
+      * numeric fields with an assumed decimal point, so they must be
+      * moved to edited pictures first - the same way the printed
+      * report's STOCK-VALUE field already does - or the decimal
+      * point never makes it into the CSV column.
+       713-WRITE-CSV-DETAIL-RECORD.
+           MOVE SPACES TO CSV-DETAIL-LINE-WS.
+           MOVE UNIT-PRICE-IN TO UNIT-PRICE-CSV-WS.
+           MOVE STOCK-VALUE-TEMP TO STOCK-VALUE-CSV-WS.
+           STRING
+               PART-NUMBER-IN                     DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(PART-NAME-IN)        DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               LOCATION-CODE-IN                   DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               QTY-ON-HAND-IN                     DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(UNIT-PRICE-CSV-WS)   DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(STOCK-VALUE-CSV-WS)  DELIMITED BY SIZE
+               INTO CSV-DETAIL-LINE-WS
+           END-STRING.
+           WRITE INVENT-CSV-LINE FROM CSV-DETAIL-LINE-WS.
+
+       714-PRINT-SUPPLIER-SUBTOTAL.
+           MOVE PREV-SUPPLIER-COD-WS TO SUPP-SUBTOTAL-CODE-OUT-WS.
+           MOVE SUPPLIER-SUBTOTAL-WS TO SUPP-SUBTOTAL-VALUE-OUT-WS.
+           WRITE INVENTORY-REPORT-OUT FROM SUPPLIER-SUBTOTAL-LINE-WS
+           AFTER ADVANCING 1 LINE.
+
        801-CALCULATE-INVENT-VALUE.
-           CALL "C:\Users\priya\workspace\Project4\CalculateInventory" 
+           CALL "C:\Users\priya\workspace\Project4\CalculateInventory"
            USING
-             QTY-ON-HAND-IN, UNIT-PRICE-IN, STOCK-VALUE-TEMP, 
-               TOTAL-VALUE-TEMP.
-           
+             QTY-ON-HAND-IN, UNIT-PRICE-IN, STOCK-VALUE-TEMP,
+               TOTAL-VALUE-TEMP, OVERFLOW-INDICATOR-WS.
+
        802-MOVE-INVENTORY-FIELD.
-           MOVE PART-NUMBER-IN TO INVENTORY-PART-NUMBER.                
-           MOVE PART-NAME-IN TO INVENTORY-PART-NAME.                    
-           MOVE QTY-ON-HAND-IN TO INVENTORY-QUANTITY. 
+           MOVE PART-NUMBER-IN TO INVENTORY-PART-NUMBER.
+           MOVE PART-NAME-IN TO INVENTORY-PART-NAME.
+           MOVE LOCATION-CODE-IN TO INVENTORY-LOCATION.
+           MOVE QTY-ON-HAND-IN TO INVENTORY-QUANTITY.
            MOVE STOCK-VALUE-TEMP TO STOCK-VALUE.
            MOVE TOTAL-VALUE-TEMP TO TOTAL-VALUE.
-           
+
        803-MOVE-REORDER-FIELDS.
-           MOVE PART-NUMBER-IN TO REORDER-PART-NUMBER-OUT.              
-           MOVE PART-NAME-IN TO REORDER-PART-NAME-OUT.                  
+           MOVE PART-NUMBER-IN TO REORDER-PART-NUMBER-OUT.
+           MOVE PART-NAME-IN TO REORDER-PART-NAME-OUT.
+           MOVE LOCATION-CODE-IN TO REORDER-LOCATION-OUT.
            MOVE QTY-ON-HAND-IN TO REORDER-QTY-ON-HAND-OUT.
            MOVE REORDER-POINT-IN TO REORDER-POINT-OUT.
-           
+
        804-SEARCH-SUPPLIER-NAME.
            MOVE SUPPLIER-COD-IN TO SUPPLIER-CODE-IN.
            READ SUPPLIER-FILE-IN
            INVALID KEY DISPLAY "KEY INVALID"
            END-READ.
            MOVE SUPPLIER-NAME-IN TO REORDER-SUPPLIER-NAME-OUT.
-           
+
        805-WRITE-REORDER-RECORDS.
-           WRITE REORDER-OUT-REPORT-LINE 
+           WRITE REORDER-OUT-REPORT-LINE
                FROM REORDER-OUT-REPORT-LINE-WS.
 
+       806-WRITE-OUT-OF-STOCK-RECORD.
+           WRITE OUT-OF-STOCK-LINE
+               FROM REORDER-OUT-REPORT-LINE-WS.
+
+       807-WRITE-PURCHASE-ORDER-LINE.
+           IF SUPPLIER-COD-IN NOT = PREV-PO-SUPPLIER-WS
+               IF PREV-PO-SUPPLIER-WS NOT = SPACES
+                   PERFORM 717-WRITE-PO-TRAILER
+               END-IF
+               MOVE SUPPLIER-COD-IN TO PREV-PO-SUPPLIER-WS
+               PERFORM 808-WRITE-PO-HEADER
+           END-IF.
+           COMPUTE PO-SUGGESTED-QTY-OUT ROUNDED =
+               (REORDER-POINT-IN - QTY-ON-HAND-IN) +
+               (REORDER-POINT-IN * REORDER-CUSHION-RATE-WS)
+           ON SIZE ERROR
+               MOVE 999 TO PO-SUGGESTED-QTY-OUT
+           END-COMPUTE.
+           MOVE PART-NUMBER-IN TO PO-PART-NUMBER-OUT.
+           MOVE PART-NAME-IN TO PO-PART-NAME-OUT.
+           MOVE LOCATION-CODE-IN TO PO-LOCATION-OUT.
+           MOVE QTY-ON-HAND-IN TO PO-QTY-ON-HAND-OUT.
+           WRITE PURCHASE-ORDER-LINE FROM PO-DETAIL-LINE-WS.
+
+       808-WRITE-PO-HEADER.
+           MOVE SUPPLIER-COD-IN TO PO-HDR-SUPPLIER-CODE-OUT.
+           MOVE REORDER-SUPPLIER-NAME-OUT TO PO-HDR-SUPPLIER-NAME-OUT.
+           WRITE PURCHASE-ORDER-LINE FROM PO-HEADER-LINE-WS
+           BEFORE ADVANCING 2 LINES.
+
+       717-WRITE-PO-TRAILER.
+           WRITE PURCHASE-ORDER-LINE FROM PO-TRAILER-LINE-WS
+           AFTER ADVANCING 1 LINE.
+
       * Ending of Program InventoryReportProgram
        END PROGRAM InventoryReportProgram.
\ No newline at end of file

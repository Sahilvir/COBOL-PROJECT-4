@@ -0,0 +1,146 @@
+       PROGRAM-ID. PartNameLookup as "PartNameLookup".
+       AUTHOR     PRIYANK PATEL & JASHANJOT PRUTHI & VIVEK PATEL &
+                   AMARJEET SINGH & SAHILVIR SINGH DHILLON.
+
+      * Modification History
+      * ---------------------------------------------------------
+      * New small inquiry program for the counter staff. INVENT6.TXT
+      * was only ever keyed and read by part number, so a clerk who
+      * only knows a part's name had no way to look it up. This adds
+      * an alternate index on PART-NAME-OUT so an operator can type a
+      * full or partial name and see the matching part number,
+      * on-hand quantity, and price on screen.
+      * ---------------------------------------------------------
+
+      * Environment division for Invent6.txt
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Keyed by part number plus storeroom location, with an
+      * alternate key on part name (names are not unique - the same
+      * part name can appear at more than one location) so a search
+      * can start at the first name matching what the operator typed.
+         SELECT INVENT-FILE-OUT
+         ASSIGN TO "E:\level 3\Cobol\projects\project 4\INVENT6.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PART-LOCATION-KEY-OUT
+           ALTERNATE RECORD KEY IS PART-NAME-OUT WITH DUPLICATES.
+
+      *Describing the file, record, and field structures to be used in
+      *the program
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVENT-FILE-OUT.
+       01 INVENTORY-REPORT-OUT.
+           05 PART-LOCATION-KEY-OUT.
+               10 PART-NUMBER-OUT            PIC 9(5).
+               10 LOCATION-CODE-OUT          PIC X(2).
+           05 PART-NAME-OUT                 PIC X(20).
+           05 QTY-ON-HAND-OUT               PIC 9(3).
+           05 UNIT-PRICE-OUT                PIC 9(2)V99.
+           05 SUPPLIER-COD-OUT              PIC X(5).
+           05 REORDER-POINT-OUT             PIC 9(3).
+           05 YTD-QTY-SOLD-OUT              PIC 9(7).
+           05 YTD-QTY-RECEIVED-OUT          PIC 9(7).
+
+      * Working storage section begins
+       WORKING-STORAGE SECTION.
+       01 SEARCH-CONTROLS.
+           05 DONE-SW                      PIC X(1) VALUE "N".
+               88 SEARCH-DONE               VALUE "Y".
+           05 MATCH-FOUND-SW               PIC X(1) VALUE "N".
+               88 MATCH-WAS-FOUND           VALUE "Y".
+           05 MATCH-EOF-SW                 PIC X(1) VALUE "N".
+
+       01 SEARCH-NAME-WS                   PIC X(20).
+       01 SEARCH-LENGTH-WS                 PIC 9(2).
+
+       01 LOOKUP-RESULT-LINE-WS.
+           05  FILLER                      PIC X(11) VALUE
+               "PART NO -  ".
+           05  RESULT-PART-NUMBER-OUT      PIC 99,999.
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  RESULT-PART-NAME-OUT        PIC X(20).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  FILLER                      PIC X(4) VALUE "LOC-".
+           05  RESULT-LOCATION-OUT         PIC X(2).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  FILLER                      PIC X(4) VALUE "QTY-".
+           05  RESULT-QUANTITY-OUT         PIC ZZ9.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  FILLER                      PIC X(7) VALUE "PRICE- ".
+           05  RESULT-PRICE-OUT            PIC $$9.99.
+
+      * Procedure division begins
+       PROCEDURE DIVISION.
+       100-LOOKUP-PARTS-BY-NAME.
+           PERFORM  201-INIT-OPEN-FILES.
+           PERFORM  202-PROCESS-LOOKUP-REQUEST
+               UNTIL SEARCH-DONE.
+           PERFORM  203-TERMINATE-LOOKUP.
+           GOBACK.
+
+       201-INIT-OPEN-FILES.
+           OPEN INPUT INVENT-FILE-OUT.
+
+       202-PROCESS-LOOKUP-REQUEST.
+           PERFORM  701-PROMPT-FOR-SEARCH-NAME.
+           IF NOT SEARCH-DONE
+               PERFORM  702-FIND-FIRST-MATCH
+               IF MATCH-WAS-FOUND
+                   PERFORM  801-DISPLAY-MATCH
+                       UNTIL MATCH-EOF-SW = "Y"
+               ELSE
+                   DISPLAY "NO PART FOUND MATCHING THAT NAME"
+               END-IF
+           END-IF.
+
+       203-TERMINATE-LOOKUP.
+           CLOSE INVENT-FILE-OUT.
+
+       701-PROMPT-FOR-SEARCH-NAME.
+           DISPLAY "ENTER PART NAME (OR PARTIAL), 'END' TO QUIT->".
+           ACCEPT SEARCH-NAME-WS.
+           IF FUNCTION TRIM(SEARCH-NAME-WS) = "END"
+              OR SEARCH-NAME-WS = SPACES
+               MOVE "Y" TO DONE-SW
+           ELSE
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(SEARCH-NAME-WS))
+                   TO SEARCH-LENGTH-WS
+           END-IF.
+
+       702-FIND-FIRST-MATCH.
+           MOVE "N" TO MATCH-EOF-SW.
+           MOVE SEARCH-NAME-WS TO PART-NAME-OUT.
+           START INVENT-FILE-OUT KEY IS NOT LESS THAN PART-NAME-OUT
+               INVALID KEY
+                   MOVE "N" TO MATCH-FOUND-SW
+                   MOVE "Y" TO MATCH-EOF-SW
+               NOT INVALID KEY
+                   MOVE "Y" TO MATCH-FOUND-SW
+                   PERFORM  703-READ-NEXT-MATCH
+           END-START.
+
+       703-READ-NEXT-MATCH.
+           READ INVENT-FILE-OUT NEXT RECORD
+               AT END
+                   MOVE "Y" TO MATCH-EOF-SW
+               NOT AT END
+                   IF PART-NAME-OUT (1:SEARCH-LENGTH-WS) NOT =
+                      SEARCH-NAME-WS (1:SEARCH-LENGTH-WS)
+                       MOVE "Y" TO MATCH-EOF-SW
+                   END-IF
+           END-READ.
+
+       801-DISPLAY-MATCH.
+           MOVE PART-NUMBER-OUT TO RESULT-PART-NUMBER-OUT.
+           MOVE PART-NAME-OUT TO RESULT-PART-NAME-OUT.
+           MOVE LOCATION-CODE-OUT TO RESULT-LOCATION-OUT.
+           MOVE QTY-ON-HAND-OUT TO RESULT-QUANTITY-OUT.
+           MOVE UNIT-PRICE-OUT TO RESULT-PRICE-OUT.
+           DISPLAY LOOKUP-RESULT-LINE-WS.
+           PERFORM  703-READ-NEXT-MATCH.
+
+      * Ending of Program PartNameLookup
+       END PROGRAM PartNameLookup.

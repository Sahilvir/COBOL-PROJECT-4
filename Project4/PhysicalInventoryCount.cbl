@@ -0,0 +1,205 @@
+       PROGRAM-ID. PhysicalInventoryCount as "PhysicalInventoryCount".
+       AUTHOR     PRIYANK PATEL & JASHANJOT PRUTHI & VIVEK PATEL &
+                   AMARJEET SINGH & SAHILVIR SINGH DHILLON.
+
+      * Modification History
+      * ---------------------------------------------------------
+      * New program to true up a physical cycle count against
+      * INVENT6.TXT. Reads a count file keyed by part number,
+      * reports the variance and its dollar value at the current
+      * UNIT-PRICE-OUT, and - only after the operator reviews the
+      * report and confirms - posts the counted quantity back to
+      * QTY-ON-HAND-OUT.
+      * ---------------------------------------------------------
+
+      * Environment division for the count file and Invent6.txt
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT COUNT-FILE-IN
+         ASSIGN TO "E:\level 3\Cobol\projects\project 4\COUNTFILE.TXT"
+         ORGANIZATION LINE SEQUENTIAL.
+
+      * Keyed by part number plus storeroom location so the same part
+      * number can carry a separate on-hand quantity per storeroom.
+         SELECT INVENT-FILE-OUT
+         ASSIGN TO "E:\level 3\Cobol\projects\project 4\INVENT6.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS PART-LOCATION-KEY-OUT.
+
+         SELECT VARIANCE-REPORT-OUT
+         ASSIGN TO "E:\level 3\Cobol\projects\project 4\VARIANCE.TXT"
+         ORGANIZATION LINE SEQUENTIAL.
+
+      *Describing the file, record, and field structures to be used in
+      *the program
+       DATA DIVISION.
+       FILE SECTION.
+       FD COUNT-FILE-IN.
+       01 COUNT-RECORD-IN.
+           05 COUNT-PART-NUMBER-IN         PIC 9(5).
+           05 COUNT-LOCATION-IN            PIC X(2).
+           05 COUNTED-QTY-IN               PIC 9(3).
+
+       FD INVENT-FILE-OUT.
+       01 INVENTORY-REPORT-OUT.
+           05 PART-LOCATION-KEY-OUT.
+               10 PART-NUMBER-OUT            PIC 9(5).
+               10 LOCATION-CODE-OUT          PIC X(2).
+           05 PART-NAME-OUT                 PIC X(20).
+           05 QTY-ON-HAND-OUT               PIC 9(3).
+           05 UNIT-PRICE-OUT                PIC 9(2)V99.
+           05 SUPPLIER-COD-OUT              PIC X(5).
+           05 REORDER-POINT-OUT             PIC 9(3).
+           05 YTD-QTY-SOLD-OUT              PIC 9(7).
+           05 YTD-QTY-RECEIVED-OUT          PIC 9(7).
+
+      * File division for the cycle-count variance report
+       FD VARIANCE-REPORT-OUT.
+       01 VARIANCE-REPORT-LINE             PIC X(80).
+
+      * Working storage section begins
+       WORKING-STORAGE SECTION.
+       01 TEMP.
+           05 COUNT-EOF-FLAG                PIC X(1) VALUE "N".
+
+       01 VARIANCE-COLUMN-HDR.
+           05 FILLER                       PIC X(10) VALUE "PARTNUMBER".
+           05 FILLER                       PIC X(2)  VALUE SPACES.
+           05 FILLER                       PIC X(8)  VALUE "PARTNAME".
+           05 FILLER                       PIC X(11) VALUE SPACES.
+           05 FILLER                       PIC X(3)  VALUE "LOC".
+           05 FILLER                       PIC X(2)  VALUE SPACES.
+           05 FILLER                       PIC X(6)  VALUE "SYSQTY".
+           05 FILLER                       PIC X(2)  VALUE SPACES.
+           05 FILLER                       PIC X(7)  VALUE "CNTDQTY".
+           05 FILLER                       PIC X(2)  VALUE SPACES.
+           05 FILLER                       PIC X(8)  VALUE "VARIANCE".
+           05 FILLER                       PIC X(2)  VALUE SPACES.
+           05 FILLER                       PIC X(9)  VALUE "VARVALUE".
+
+       01 VARIANCE-DETAIL-LINE-WS.
+           05 VAR-PART-NUMBER-OUT          PIC 9(5).
+           05 FILLER                       PIC X(7) VALUE SPACES.
+           05 VAR-PART-NAME-OUT            PIC X(20).
+           05 FILLER                       PIC X(3) VALUE SPACES.
+           05 VAR-LOCATION-OUT             PIC X(2).
+           05 FILLER                       PIC X(3) VALUE SPACES.
+           05 VAR-SYSTEM-QTY-OUT           PIC ZZ9.
+           05 FILLER                       PIC X(3) VALUE SPACES.
+           05 VAR-COUNTED-QTY-OUT          PIC ZZ9.
+           05 FILLER                       PIC X(3) VALUE SPACES.
+           05 VAR-VARIANCE-QTY-OUT         PIC -ZZ9.
+           05 FILLER                       PIC X(2) VALUE SPACES.
+           05 VAR-VARIANCE-VALUE-OUT       PIC -Z,ZZ9.99.
+
+       01 VARIANCE-NOT-FOUND-LINE-WS.
+           05 VNF-PART-NUMBER-OUT          PIC 9(5).
+           05 FILLER                       PIC X(2) VALUE SPACES.
+           05 VNF-LOCATION-OUT             PIC X(2).
+           05 FILLER                       PIC X(2) VALUE SPACES.
+           05 FILLER                       PIC X(40) VALUE
+               "PART NUMBER NOT FOUND IN INVENT6.TXT".
+
+       01 VARIANCE-CALC-WS.
+           05 VARIANCE-QTY-WS              PIC S9(3).
+           05 VARIANCE-VALUE-WS            PIC S9(6)V99.
+
+       01 POSTING-CONTROLS.
+           05 POST-ADJUSTMENTS-SW          PIC X(1) VALUE "N".
+               88 POST-ADJUSTMENTS         VALUE "Y".
+
+      * Procedure division begins
+       PROCEDURE DIVISION.
+       100-RECONCILE-PHYSICAL-COUNT.
+           PERFORM  201-INIT-OPEN-FILES.
+           PERFORM  202-PRINT-VARIANCE-REPORT.
+           PERFORM  203-PROMPT-FOR-POSTING.
+           IF POST-ADJUSTMENTS
+               PERFORM  204-POST-ADJUSTMENTS
+           END-IF.
+           PERFORM  205-TERMINATE-RECONCILIATION.
+           STOP RUN.
+
+       201-INIT-OPEN-FILES.
+           OPEN INPUT COUNT-FILE-IN.
+           OPEN I-O INVENT-FILE-OUT.
+           OPEN OUTPUT VARIANCE-REPORT-OUT.
+           WRITE VARIANCE-REPORT-LINE FROM VARIANCE-COLUMN-HDR.
+
+       202-PRINT-VARIANCE-REPORT.
+           PERFORM  701-READ-COUNT-RECORD.
+           PERFORM  801-PROCESS-COUNT-RECORD
+               UNTIL COUNT-EOF-FLAG = "Y".
+           CLOSE COUNT-FILE-IN.
+
+       203-PROMPT-FOR-POSTING.
+           DISPLAY
+           "REVIEW VARIANCE.TXT, TYPE 'Y' TO POST, 'N' TO SKIP".
+           ACCEPT POST-ADJUSTMENTS-SW.
+
+       204-POST-ADJUSTMENTS.
+           OPEN INPUT COUNT-FILE-IN.
+           MOVE "N" TO COUNT-EOF-FLAG.
+           PERFORM  701-READ-COUNT-RECORD.
+           PERFORM  802-APPLY-COUNT-ADJUSTMENT
+               UNTIL COUNT-EOF-FLAG = "Y".
+           CLOSE COUNT-FILE-IN.
+
+       205-TERMINATE-RECONCILIATION.
+           CLOSE INVENT-FILE-OUT.
+           CLOSE VARIANCE-REPORT-OUT.
+
+       701-READ-COUNT-RECORD.
+           READ COUNT-FILE-IN
+               AT END
+               MOVE "Y" TO COUNT-EOF-FLAG.
+
+       801-PROCESS-COUNT-RECORD.
+           MOVE COUNT-PART-NUMBER-IN TO PART-NUMBER-OUT.
+           MOVE COUNT-LOCATION-IN TO LOCATION-CODE-OUT.
+           READ INVENT-FILE-OUT
+               INVALID KEY
+                   PERFORM  901-WRITE-NOT-FOUND-LINE
+               NOT INVALID KEY
+                   PERFORM  902-WRITE-VARIANCE-LINE
+           END-READ.
+           PERFORM  701-READ-COUNT-RECORD.
+
+       802-APPLY-COUNT-ADJUSTMENT.
+           MOVE COUNT-PART-NUMBER-IN TO PART-NUMBER-OUT.
+           MOVE COUNT-LOCATION-IN TO LOCATION-CODE-OUT.
+           READ INVENT-FILE-OUT
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE COUNTED-QTY-IN TO QTY-ON-HAND-OUT
+                   REWRITE INVENTORY-REPORT-OUT
+                       INVALID KEY
+                           DISPLAY "INVALID KEY POSTING ADJUSTMENT"
+                   END-REWRITE
+           END-READ.
+           PERFORM  701-READ-COUNT-RECORD.
+
+       901-WRITE-NOT-FOUND-LINE.
+           MOVE COUNT-PART-NUMBER-IN TO VNF-PART-NUMBER-OUT.
+           MOVE COUNT-LOCATION-IN TO VNF-LOCATION-OUT.
+           WRITE VARIANCE-REPORT-LINE FROM VARIANCE-NOT-FOUND-LINE-WS.
+
+       902-WRITE-VARIANCE-LINE.
+           COMPUTE VARIANCE-QTY-WS =
+               COUNTED-QTY-IN - QTY-ON-HAND-OUT.
+           COMPUTE VARIANCE-VALUE-WS ROUNDED =
+               VARIANCE-QTY-WS * UNIT-PRICE-OUT.
+           MOVE PART-NUMBER-OUT TO VAR-PART-NUMBER-OUT.
+           MOVE PART-NAME-OUT TO VAR-PART-NAME-OUT.
+           MOVE LOCATION-CODE-OUT TO VAR-LOCATION-OUT.
+           MOVE QTY-ON-HAND-OUT TO VAR-SYSTEM-QTY-OUT.
+           MOVE COUNTED-QTY-IN TO VAR-COUNTED-QTY-OUT.
+           MOVE VARIANCE-QTY-WS TO VAR-VARIANCE-QTY-OUT.
+           MOVE VARIANCE-VALUE-WS TO VAR-VARIANCE-VALUE-OUT.
+           WRITE VARIANCE-REPORT-LINE FROM VARIANCE-DETAIL-LINE-WS.
+
+      * Ending of Program PhysicalInventoryCount
+       END PROGRAM PhysicalInventoryCount.

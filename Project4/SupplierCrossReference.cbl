@@ -0,0 +1,264 @@
+       PROGRAM-ID. SupplierCrossReference as "SupplierCrossReference".
+       AUTHOR     PRIYANK PATEL & JASHANJOT PRUTHI & VIVEK PATEL &
+                   AMARJEET SINGH & SAHILVIR SINGH DHILLON.
+
+      * Modification History
+      * ---------------------------------------------------------
+      * New program to list, for every active supplier, the parts
+      * sourced from them and the total on-hand dollar value of
+      * those parts - a supplier-driven view for vendor
+      * negotiations, instead of the part-driven INVREPRT.TXT.
+      * ---------------------------------------------------------
+
+      * Environment division for the supplier and Invent6.txt files
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT SUPPLIER-FILE-IN
+         ASSIGN TO "E:\level 3\Cobol\projects\project 4\SUPPLIERI.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS SUPPLIER-CODE-IN.
+
+      * Keyed by part number plus storeroom location, with an
+      * alternate key on supplier code so every part sourced from a
+      * given supplier can be read together in one pass.
+         SELECT INVENT-FILE-IN
+         ASSIGN TO "E:\level 3\Cobol\projects\project 4\INVENT6.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PART-LOCATION-KEY-IN
+           ALTERNATE RECORD KEY IS SUPPLIER-COD-IN WITH DUPLICATES.
+
+         SELECT XREF-REPORT-OUT
+         ASSIGN TO "E:\level 3\Cobol\projects\project 4\SUPPXREF.TXT"
+         ORGANIZATION LINE SEQUENTIAL.
+
+      *Describing the file, record, and field structures to be used in
+      *the program
+       DATA DIVISION.
+       FILE SECTION.
+       FD SUPPLIER-FILE-IN.
+       01 SUPPLIER-RECORD-IN.
+           05 SUPPLIER-CODE-IN             PIC X(5).
+           05 SUPPLIER-NAME-IN             PIC X(15).
+           05 SUPPLIER-ADDRESS-IN          PIC X(30).
+           05 SUPPLIER-PHONE-IN            PIC X(12).
+           05 SUPPLIER-CONTACT-IN          PIC X(20).
+           05 SUPPLIER-STATUS-IN           PIC X(1).
+               88 SUPPLIER-ACTIVE-IN       VALUE "A".
+               88 SUPPLIER-INACTIVE-IN     VALUE "I".
+
+       FD INVENT-FILE-IN.
+       01 INVENTORY-RECORD-IN.
+           05 PART-LOCATION-KEY-IN.
+               10 PART-NUMBER-IN           PIC 9(5).
+               10 LOCATION-CODE-IN         PIC X(2).
+           05 PART-NAME-IN                 PIC X(20).
+           05 QTY-ON-HAND-IN               PIC 9(3).
+           05 UNIT-PRICE-IN                PIC 9(2)V99.
+           05 SUPPLIER-COD-IN              PIC X(5).
+           05 REORDER-POINT-IN             PIC 9(3).
+           05 YTD-QTY-SOLD-IN              PIC 9(7).
+           05 YTD-QTY-RECEIVED-IN          PIC 9(7).
+
+      * File division for the supplier cross-reference report
+       FD XREF-REPORT-OUT.
+       01 XREF-REPORT-LINE                 PIC X(80).
+
+      * Working storage section begins
+       WORKING-STORAGE SECTION.
+       01 FLAGS-AND-COUNTERS.
+           05 SUPPLIER-EOF-FLAG            PIC X(1) VALUE "N".
+           05 PART-EOF-FLAG                PIC X(1) VALUE "N".
+           05 PART-FOUND-SW                PIC X(1) VALUE "N".
+               88 PART-FOUND-FOR-SUPPLIER  VALUE "Y".
+
+       01 CURRENT-SUPPLIER-WS.
+           05 CURRENT-SUPPLIER-CODE-WS     PIC X(5).
+           05 CURRENT-SUPPLIER-NAME-WS     PIC X(15).
+
+       01 VALUE-VARIABLES.
+           05 PART-VALUE-TEMP              PIC 9(6)V99.
+           05 SUPPLIER-TOTAL-VALUE-WS      PIC 9(8)V99.
+           05 GRAND-TOTAL-VALUE-WS         PIC 9(9)V99 VALUE 0.
+           05 OVERFLOW-INDICATOR-WS        PIC X(1) VALUE "N".
+               88 VALUE-OVERFLOWED-WS      VALUE "Y".
+
+       01 XREF-SUPPLIER-HEADER-LINE-WS.
+           05  FILLER                      PIC X(9) VALUE "SUPPLIER ".
+           05  XREF-HDR-CODE-OUT           PIC X(5).
+           05  FILLER                      PIC X(3) VALUE " - ".
+           05  XREF-HDR-NAME-OUT           PIC X(15).
+
+       01 XREF-COLUMN-HDR.
+           05  FILLER                  PIC X(10) VALUE "PARTNUMBER".
+           05  FILLER                  PIC X(2)  VALUE  SPACES.
+           05  FILLER                  PIC X(8)  VALUE "PARTNAME".
+           05  FILLER                  PIC X(9)  VALUE SPACES.
+           05  FILLER                  PIC X(3)  VALUE "LOC".
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(8)  VALUE "QUANTITY".
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "PARTVALUE".
+
+       01 XREF-DETAIL-LINE-WS.
+           05  XREF-PART-NUMBER-OUT        PIC 99,999.
+           05  FILLER                      PIC X(6) VALUE SPACES.
+           05  XREF-PART-NAME-OUT          PIC X(20).
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  XREF-LOCATION-OUT           PIC X(2).
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  XREF-QUANTITY-OUT           PIC 9(3).
+           05  FILLER                      PIC X(5) VALUE SPACES.
+           05  XREF-PART-VALUE-OUT         PIC $$$$,$$9.99.
+
+       01 XREF-NO-PARTS-LINE-WS.
+           05  FILLER                      PIC X(40) VALUE
+               "  NO PARTS ON FILE FOR THIS SUPPLIER".
+
+       01 XREF-SUBTOTAL-LINE-WS.
+           05  FILLER                      PIC X(16) VALUE
+               "  SUPPLIER TOTAL".
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  XREF-SUBTOTAL-VALUE-OUT     PIC $$$,$$$,$$9.99.
+
+       01 XREF-GRAND-TOTAL-LINE-WS.
+           05  FILLER                      PIC X(11) VALUE
+               "GRAND TOTAL".
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  XREF-GRAND-TOTAL-OUT        PIC $$,$$$,$$$,$$9.99.
+
+       01 XREF-OVERFLOW-WARNING-LINE-WS.
+           05  FILLER                      PIC X(48) VALUE
+             "**WARNING** A PART VALUE EXCEEDED FIELD SIZE".
+
+      * Procedure division begins
+       PROCEDURE DIVISION.
+       100-CREATE-CROSS-REFERENCE.
+           PERFORM  201-INIT-OPEN-FILES.
+           PERFORM  202-PRINT-CROSS-REFERENCE-REPORT.
+           PERFORM  203-TERMINATE-CROSS-REFERENCE.
+           GOBACK.
+
+       201-INIT-OPEN-FILES.
+           OPEN INPUT SUPPLIER-FILE-IN.
+           OPEN INPUT INVENT-FILE-IN.
+           OPEN OUTPUT XREF-REPORT-OUT.
+
+       202-PRINT-CROSS-REFERENCE-REPORT.
+           PERFORM  701-READ-SUPPLIER-RECORD.
+           PERFORM  801-PROCESS-SUPPLIER-RECORD
+               UNTIL SUPPLIER-EOF-FLAG = "Y".
+
+       203-TERMINATE-CROSS-REFERENCE.
+           PERFORM  705-PRINT-GRAND-TOTAL.
+           CLOSE SUPPLIER-FILE-IN.
+           CLOSE INVENT-FILE-IN.
+           CLOSE XREF-REPORT-OUT.
+
+       701-READ-SUPPLIER-RECORD.
+           READ SUPPLIER-FILE-IN NEXT RECORD
+               AT END
+                   MOVE "Y" TO SUPPLIER-EOF-FLAG
+           END-READ.
+
+       702-PRINT-SUPPLIER-HEADER.
+           MOVE CURRENT-SUPPLIER-CODE-WS TO XREF-HDR-CODE-OUT.
+           MOVE CURRENT-SUPPLIER-NAME-WS TO XREF-HDR-NAME-OUT.
+           WRITE XREF-REPORT-LINE FROM XREF-SUPPLIER-HEADER-LINE-WS
+               BEFORE ADVANCING 2 LINES.
+           WRITE XREF-REPORT-LINE FROM XREF-COLUMN-HDR
+               AFTER ADVANCING 1 LINE.
+
+       703-FIND-FIRST-PART-FOR-SUPPLIER.
+           MOVE "N" TO PART-EOF-FLAG.
+           MOVE "N" TO PART-FOUND-SW.
+           MOVE CURRENT-SUPPLIER-CODE-WS TO SUPPLIER-COD-IN.
+           START INVENT-FILE-IN KEY IS EQUAL TO SUPPLIER-COD-IN
+               INVALID KEY
+                   MOVE "Y" TO PART-EOF-FLAG
+               NOT INVALID KEY
+                   MOVE "Y" TO PART-FOUND-SW
+                   PERFORM  707-READ-NEXT-PART
+           END-START.
+
+       704-PRINT-SUPPLIER-SUBTOTAL.
+           MOVE SUPPLIER-TOTAL-VALUE-WS TO XREF-SUBTOTAL-VALUE-OUT.
+           WRITE XREF-REPORT-LINE FROM XREF-SUBTOTAL-LINE-WS
+               AFTER ADVANCING 1 LINE.
+
+       705-PRINT-GRAND-TOTAL.
+           MOVE GRAND-TOTAL-VALUE-WS TO XREF-GRAND-TOTAL-OUT.
+           WRITE XREF-REPORT-LINE FROM XREF-GRAND-TOTAL-LINE-WS
+               BEFORE ADVANCING 2 LINES.
+           IF VALUE-OVERFLOWED-WS
+               WRITE XREF-REPORT-LINE FROM XREF-OVERFLOW-WARNING-LINE-WS
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
+       706-WRITE-NO-PARTS-LINE.
+           WRITE XREF-REPORT-LINE FROM XREF-NO-PARTS-LINE-WS
+               AFTER ADVANCING 1 LINE.
+
+       707-READ-NEXT-PART.
+           READ INVENT-FILE-IN NEXT RECORD
+               AT END
+                   MOVE "Y" TO PART-EOF-FLAG
+               NOT AT END
+                   IF SUPPLIER-COD-IN NOT = CURRENT-SUPPLIER-CODE-WS
+                       MOVE "Y" TO PART-EOF-FLAG
+                   END-IF
+           END-READ.
+
+      * A deactivated supplier (SupplierMaintenance.cbl status "I")
+      * carries no current parts to negotiate against, so this report
+      * lists active suppliers only, as the header above states.
+       801-PROCESS-SUPPLIER-RECORD.
+           IF SUPPLIER-ACTIVE-IN
+               MOVE SUPPLIER-CODE-IN TO CURRENT-SUPPLIER-CODE-WS
+               MOVE SUPPLIER-NAME-IN TO CURRENT-SUPPLIER-NAME-WS
+               MOVE ZERO TO SUPPLIER-TOTAL-VALUE-WS
+               PERFORM  702-PRINT-SUPPLIER-HEADER
+               PERFORM  703-FIND-FIRST-PART-FOR-SUPPLIER
+               IF PART-FOUND-FOR-SUPPLIER
+                   PERFORM  802-PROCESS-PART-RECORD
+                       UNTIL PART-EOF-FLAG = "Y"
+               ELSE
+                   PERFORM  706-WRITE-NO-PARTS-LINE
+               END-IF
+               PERFORM  704-PRINT-SUPPLIER-SUBTOTAL
+           END-IF.
+           PERFORM  701-READ-SUPPLIER-RECORD.
+
+       802-PROCESS-PART-RECORD.
+           PERFORM  810-CALCULATE-PART-VALUE.
+           PERFORM  811-WRITE-PART-DETAIL-LINE.
+           ADD PART-VALUE-TEMP TO SUPPLIER-TOTAL-VALUE-WS
+               ON SIZE ERROR
+                   MOVE "Y" TO OVERFLOW-INDICATOR-WS
+           END-ADD.
+           ADD PART-VALUE-TEMP TO GRAND-TOTAL-VALUE-WS
+               ON SIZE ERROR
+                   MOVE "Y" TO OVERFLOW-INDICATOR-WS
+           END-ADD.
+           PERFORM  707-READ-NEXT-PART.
+
+       810-CALCULATE-PART-VALUE.
+           MULTIPLY QTY-ON-HAND-IN BY UNIT-PRICE-IN
+               GIVING PART-VALUE-TEMP
+               ON SIZE ERROR
+                   MOVE "Y" TO OVERFLOW-INDICATOR-WS
+           END-MULTIPLY.
+
+       811-WRITE-PART-DETAIL-LINE.
+           MOVE PART-NUMBER-IN TO XREF-PART-NUMBER-OUT.
+           MOVE PART-NAME-IN TO XREF-PART-NAME-OUT.
+           MOVE LOCATION-CODE-IN TO XREF-LOCATION-OUT.
+           MOVE QTY-ON-HAND-IN TO XREF-QUANTITY-OUT.
+           MOVE PART-VALUE-TEMP TO XREF-PART-VALUE-OUT.
+           WRITE XREF-REPORT-LINE FROM XREF-DETAIL-LINE-WS
+               AFTER ADVANCING 1 LINE.
+
+      * Ending of Program SupplierCrossReference
+       END PROGRAM SupplierCrossReference.

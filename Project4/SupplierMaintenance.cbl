@@ -0,0 +1,136 @@
+       PROGRAM-ID. SupplierMaintenance as "SupplierMaintenance".
+       AUTHOR     PRIYANK PATEL & JASHANJOT PRUTHI & VIVEK PATEL &
+                   AMARJEET SINGH & SAHILVIR SINGH DHILLON.
+
+      * Modification History
+      * ---------------------------------------------------------
+      * New program to add, change, or deactivate a vendor directly
+      * against SUPPLIER-FILE-OUT (SUPPLIERI.TXT) instead of only
+      * loading suppliers once through ConvertFiles. Carries the
+      * supplier's address, phone number, and contact name so the
+      * reorder desk has enough to place a call.
+      * ---------------------------------------------------------
+
+      * Environment division for file Supplieri.txt
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT SUPPLIER-FILE-OUT
+         ASSIGN TO "E:\level 3\Cobol\projects\project 4\SUPPLIERI.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS SUPPLIER-CODE-OUT.
+
+      *Describing the file, record, and field structures to be used in
+      *the program
+       DATA DIVISION.
+       FILE SECTION.
+       FD SUPPLIER-FILE-OUT.
+       01 SUPPLIER-OUT-REPORT-LINE.
+           05 SUPPLIER-CODE-OUT              PIC X(5).
+           05 SUPPLIER-NAME-OUT              PIC X(15).
+           05 SUPPLIER-ADDRESS-OUT           PIC X(30).
+           05 SUPPLIER-PHONE-OUT             PIC X(12).
+           05 SUPPLIER-CONTACT-OUT           PIC X(20).
+           05 SUPPLIER-STATUS-OUT            PIC X(1).
+               88 SUPPLIER-ACTIVE-OUT        VALUE "A".
+               88 SUPPLIER-INACTIVE-OUT      VALUE "I".
+
+      * Working storage section begins
+       WORKING-STORAGE SECTION.
+       01 CONDITIONS.
+         05 MAINTENANCE-ACTION PIC X(1).
+           88 ADD-SUPPLIER VALUE "A".
+           88 CHANGE-SUPPLIER VALUE "C".
+           88 DEACTIVATE-SUPPLIER VALUE "D".
+
+      * Screen Section begins
+       SCREEN SECTION.
+       01 CODE-ONLY-SCRN.
+         05 VALUE "ENTER SUPPLIER CODE->" LINE 5 COL 10.
+         05 SUPPLIER-CODE-IN TO SUPPLIER-CODE-OUT LINE 5 COL 33.
+
+       01 ADD-SUPPLIER-SCRN.
+         05 VALUE "ENTER SUPPLIER CODE->" LINE 5 COL 10.
+         05 SUPPLIER-CODE-IN TO SUPPLIER-CODE-OUT LINE 5 COL 33.
+         05 VALUE "SUPPLIER NAME->" LINE 6 COL 10.
+         05 SUPPLIER-NAME-IN TO SUPPLIER-NAME-OUT LINE 6 COL 26.
+         05 VALUE "ADDRESS->" LINE 7 COL 10.
+         05 SUPPLIER-ADDR-IN TO SUPPLIER-ADDRESS-OUT LINE 7 COL 20.
+         05 VALUE "PHONE NUMBER->" LINE 8 COL 10.
+         05 SUPPLIER-PHONE-IN TO SUPPLIER-PHONE-OUT LINE 8 COL 25.
+         05 VALUE "CONTACT NAME->" LINE 9 COL 10.
+         05 SUPPLIER-CONTACT-IN TO SUPPLIER-CONTACT-OUT LINE 9 COL 25.
+
+       01 CHANGE-SUPPLIER-SCRN.
+         05 VALUE "SUPPLIER NAME->" LINE 6 COL 10.
+         05 SUPPLIER-NAME-IN TO SUPPLIER-NAME-OUT LINE 6 COL 26.
+         05 VALUE "ADDRESS->" LINE 7 COL 10.
+         05 SUPPLIER-ADDR-IN TO SUPPLIER-ADDRESS-OUT LINE 7 COL 20.
+         05 VALUE "PHONE NUMBER->" LINE 8 COL 10.
+         05 SUPPLIER-PHONE-IN TO SUPPLIER-PHONE-OUT LINE 8 COL 25.
+         05 VALUE "CONTACT NAME->" LINE 9 COL 10.
+         05 SUPPLIER-CONTACT-IN TO SUPPLIER-CONTACT-OUT LINE 9 COL 25.
+
+      * Procedure division begins
+       PROCEDURE DIVISION.
+       100-MAINTAIN-SUPPLIER-FILE.
+           PERFORM  201-INIT-OPEN-SUPPLIER-FILE.
+           PERFORM  202-PROMPT-MAINTENANCE-ACTION.
+           PERFORM  203-PROCESS-MAINTENANCE-ACTION.
+           PERFORM  204-TERMINATE-SUPPLIER-MAINTENANCE.
+           STOP RUN.
+
+       201-INIT-OPEN-SUPPLIER-FILE.
+           OPEN I-O SUPPLIER-FILE-OUT.
+
+       202-PROMPT-MAINTENANCE-ACTION.
+           DISPLAY
+           "TYPE 'A' ADD, 'C' CHANGE, 'D' DEACTIVATE SUPPLIER"
+           ACCEPT MAINTENANCE-ACTION.
+
+       203-PROCESS-MAINTENANCE-ACTION.
+           IF ADD-SUPPLIER PERFORM  801-ADD-SUPPLIER.
+           IF CHANGE-SUPPLIER PERFORM  802-CHANGE-SUPPLIER.
+           IF DEACTIVATE-SUPPLIER PERFORM  803-DEACTIVATE-SUPPLIER.
+
+       204-TERMINATE-SUPPLIER-MAINTENANCE.
+           CLOSE SUPPLIER-FILE-OUT.
+
+       801-ADD-SUPPLIER.
+           DISPLAY ADD-SUPPLIER-SCRN.
+           ACCEPT ADD-SUPPLIER-SCRN.
+           MOVE "A" TO SUPPLIER-STATUS-OUT.
+           WRITE SUPPLIER-OUT-REPORT-LINE
+               INVALID KEY DISPLAY "SUPPLIER CODE ALREADY EXISTS"
+           END-WRITE.
+
+       802-CHANGE-SUPPLIER.
+           DISPLAY CODE-ONLY-SCRN.
+           ACCEPT CODE-ONLY-SCRN.
+           READ SUPPLIER-FILE-OUT
+               INVALID KEY
+                   DISPLAY "INVALID SUPPLIER CODE"
+               NOT INVALID KEY
+                   DISPLAY CHANGE-SUPPLIER-SCRN
+                   ACCEPT CHANGE-SUPPLIER-SCRN
+                   REWRITE SUPPLIER-OUT-REPORT-LINE
+                       INVALID KEY DISPLAY "INVALID KEY"
+                   END-REWRITE
+           END-READ.
+
+       803-DEACTIVATE-SUPPLIER.
+           DISPLAY CODE-ONLY-SCRN.
+           ACCEPT CODE-ONLY-SCRN.
+           READ SUPPLIER-FILE-OUT
+               INVALID KEY
+                   DISPLAY "INVALID SUPPLIER CODE"
+               NOT INVALID KEY
+                   MOVE "I" TO SUPPLIER-STATUS-OUT
+                   REWRITE SUPPLIER-OUT-REPORT-LINE
+                       INVALID KEY DISPLAY "INVALID KEY"
+                   END-REWRITE
+           END-READ.
+
+      * Ending of Program SupplierMaintenance
+       END PROGRAM SupplierMaintenance.

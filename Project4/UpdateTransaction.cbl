@@ -1,93 +1,326 @@
        PROGRAM-ID. UpdateTransaction as "Program2".
        AUTHOR     PRIYANK PATEL & JASHANJOT PRUTHI & VIVEK PATEL &
                    AMARJEET SINGH & SAHILVIR SINGH DHILLON.
-                   
+
+      * Modification History
+      * ---------------------------------------------------------
+      * Reject a sale that would drive QTY-ON-HAND-OUT negative,
+      * append every accepted transaction to TRANSACTION-LOG-OUT,
+      * add a batch transaction mode for high-volume receiving,
+      * add "P" price-change and "R" reorder-point-change
+      * transaction types, and accumulate YTD-QTY-SOLD-OUT /
+      * YTD-QTY-RECEIVED-OUT on the inventory record.
+      * Accept an optional run-mode parameter so DailyProcessingDriver
+      * can force batch mode without going through the mode-select
+      * ACCEPT - that prompt has no one to answer it when this program
+      * is chained from another program instead of started directly.
+      * A direct/standalone run leaves the parameter storage untouched
+      * by any caller, so it still falls through to the ACCEPT prompt
+      * exactly as before.
+      * ---------------------------------------------------------
+
       * Environment division for file Invent6.txt
        ENVIRONMENT DIVISION.
-       SELECT INVENT-FILE-OUT
-         ASSIGN TO "E:\level 3\Cobol\projects\project 4\INVENT6.TXT"    
-         ORGANIZATION IS INDEXED
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Keyed by part number plus storeroom location so the same part
+      * number can carry a separate on-hand quantity per storeroom.
+         SELECT INVENT-FILE-OUT
+         ASSIGN TO "E:\level 3\Cobol\projects\project 4\INVENT6.TXT"
+           ORGANIZATION IS INDEXED
            ACCESS MODE IS RANDOM
-           RECORD KEY IS PART-NUMBER-OUT.
-       
+           RECORD KEY IS PART-LOCATION-KEY-OUT.
+
+         SELECT TRANSACTION-LOG-OUT
+         ASSIGN TO "E:\level 3\Cobol\projects\project 4\TRANSLOG.TXT"
+           ORGANIZATION LINE SEQUENTIAL.
+
+         SELECT TRANSACTION-FILE-IN
+         ASSIGN TO "E:\level 3\Cobol\projects\project 4\TRANBATCH.TXT"
+           ORGANIZATION LINE SEQUENTIAL.
+
       *Describing the file, record, and field structures to be used in
       *the program
        DATA DIVISION.
        FILE SECTION.
-       
+
       * File division
        FD INVENT-FILE-OUT.
        01 INVENTORY-REPORT-OUT.
-           05 PART-NUMBER-OUT               PIC 9(5).
+           05 PART-LOCATION-KEY-OUT.
+               10 PART-NUMBER-OUT            PIC 9(5).
+               10 LOCATION-CODE-OUT          PIC X(2).
            05 PART-NAME-OUT                 PIC X(20).
            05 QTY-ON-HAND-OUT               PIC 9(3).
            05 UNIT-PRICE-OUT                PIC 9(2)V99.
            05 SUPPLIER-COD-OUT              PIC X(5).
            05 REORDER-POINT-OUT             PIC 9(3).
+           05 YTD-QTY-SOLD-OUT              PIC 9(7).
+           05 YTD-QTY-RECEIVED-OUT          PIC 9(7).
+
+      * Sequential log of every accepted online/batch transaction
+       FD TRANSACTION-LOG-OUT.
+       01 TRANSACTION-LOG-RECORD.
+           05 LOG-DATE-OUT                  PIC 9(8).
+           05 FILLER                        PIC X(1) VALUE SPACE.
+           05 LOG-TIME-OUT                  PIC 9(6).
+           05 FILLER                        PIC X(1) VALUE SPACE.
+           05 LOG-PART-NUMBER-OUT           PIC 9(5).
+           05 FILLER                        PIC X(1) VALUE SPACE.
+           05 LOG-LOCATION-OUT              PIC X(2).
+           05 FILLER                        PIC X(1) VALUE SPACE.
+           05 LOG-TRANS-TYPE-OUT            PIC X(1).
+           05 FILLER                        PIC X(1) VALUE SPACE.
+           05 LOG-VALUE-ENTERED-OUT         PIC 9(3)V99.
+           05 FILLER                        PIC X(1) VALUE SPACE.
+           05 LOG-QTY-BEFORE-OUT            PIC 9(3).
+           05 FILLER                        PIC X(1) VALUE SPACE.
+           05 LOG-QTY-AFTER-OUT             PIC 9(3).
+
+      * Batch transaction input - part number/type/value per line
+       FD TRANSACTION-FILE-IN.
+       01 BATCH-TRANSACTION-RECORD-IN.
+           05 TRANS-PART-NUMBER-IN          PIC 9(5).
+           05 TRANS-LOCATION-IN             PIC X(2).
+           05 TRANS-TYPE-IN                 PIC X(1).
+           05 TRANS-VALUE-IN                PIC 9(3)V99.
 
       * Working storage section begins
        WORKING-STORAGE SECTION.
        01 TEMP.
            05 DECREASE-WS                   PIC 9(3).
            05 INCREASE-WS                   PIC 9(3).
-           
+           05 NEW-PRICE-WS                  PIC 9(2)V99.
+           05 NEW-REORDER-WS                PIC 9(3).
+           05 QTY-BEFORE-WS                 PIC 9(3).
+           05 BATCH-EOF-FLAG                PIC X(1) VALUE "N".
+
+      * Layout matches TRANSACTION-LOG-RECORD byte-for-byte, including
+      * the space FILLER between fields, since WRITE...FROM below is a
+      * raw group MOVE - a WS field dropped or added here would shift
+      * every field after it in TRANSLOG.TXT.
+       01 TRANSACTION-LOG-RECORD-WS.
+           05 LOG-DATE-OUT-WS               PIC 9(8).
+           05 FILLER                        PIC X(1) VALUE SPACE.
+           05 LOG-TIME-OUT-WS               PIC 9(6).
+           05 FILLER                        PIC X(1) VALUE SPACE.
+           05 LOG-PART-NUMBER-OUT-WS        PIC 9(5).
+           05 FILLER                        PIC X(1) VALUE SPACE.
+           05 LOG-LOCATION-OUT-WS           PIC X(2).
+           05 FILLER                        PIC X(1) VALUE SPACE.
+           05 LOG-TRANS-TYPE-OUT-WS         PIC X(1).
+           05 FILLER                        PIC X(1) VALUE SPACE.
+           05 LOG-VALUE-ENTERED-OUT-WS      PIC 9(3)V99.
+           05 FILLER                        PIC X(1) VALUE SPACE.
+           05 LOG-QTY-BEFORE-OUT-WS         PIC 9(3).
+           05 FILLER                        PIC X(1) VALUE SPACE.
+           05 LOG-QTY-AFTER-OUT-WS          PIC 9(3).
+
        01 CONDITIONS.
          05 TRANSACTION-TYPE PIC X(1).
            88 SELLING VALUE "S".
            88 BUYING VALUE "B".
-      
-      * Screen Section begins    
+           88 PRICE-CHANGE VALUE "P".
+           88 REORDER-CHANGE VALUE "R".
+
+       01 MODE-CONDITIONS.
+         05 RUN-MODE PIC X(1).
+           88 ONLINE-ENTRY VALUE "O".
+           88 BATCH-ENTRY VALUE "T".
+
+       01 TRANSACTION-STATUS.
+         05 TRANSACTION-OK-SW PIC X(1) VALUE "Y".
+           88 TRANSACTION-OK VALUE "Y".
+           88 TRANSACTION-REJECTED VALUE "N".
+         05 REJECTED-COUNT-WS PIC 9(4) VALUE 0.
+
+      * Linkage section - optional forced run mode from a caller
+       LINKAGE SECTION.
+       01 RUN-MODE-PARM-LK                  PIC X(1).
+
+      * Screen Section begins
        SCREEN SECTION.
        01 SELLING-INVENT-SCRN.
          05 VALUE "ENTER PART-NUMBER->" LINE 5 COL 10.
          05 PART-NUMBER TO PART-NUMBER-OUT LINE 5 COL 30.
-         05 VALUE "Quantity of Stock Sold->" LINE 6 COL 10.
-         05 DECREASE-IN TO DECREASE-WS LINE 6 COL 34. 
-         
+         05 VALUE "ENTER LOCATION->" LINE 6 COL 10.
+         05 LOCATION-IN TO LOCATION-CODE-OUT LINE 6 COL 27.
+         05 VALUE "Quantity of Stock Sold->" LINE 7 COL 10.
+         05 DECREASE-IN TO DECREASE-WS LINE 7 COL 34.
+
        01 BUYING-INVENT-SCRN.
          05 VALUE "ENTER PART-NUMBER->" LINE 5 COL 10.
          05 PART-NUMBER TO PART-NUMBER-OUT LINE 5 COL 30.
-         05 VALUE "Quantity of Stock Bought->" LINE 6 COL 10.
-         05 INCREASE-IN TO INCREASE-WS LINE 6 COL 34. 
-       
-      * Procedure division begins  
-       PROCEDURE DIVISION.
+         05 VALUE "ENTER LOCATION->" LINE 6 COL 10.
+         05 LOCATION-IN TO LOCATION-CODE-OUT LINE 6 COL 27.
+         05 VALUE "Quantity of Stock Bought->" LINE 7 COL 10.
+         05 INCREASE-IN TO INCREASE-WS LINE 7 COL 34.
+
+       01 PRICE-CHANGE-SCRN.
+         05 VALUE "ENTER PART-NUMBER->" LINE 5 COL 10.
+         05 PART-NUMBER TO PART-NUMBER-OUT LINE 5 COL 30.
+         05 VALUE "ENTER LOCATION->" LINE 6 COL 10.
+         05 LOCATION-IN TO LOCATION-CODE-OUT LINE 6 COL 27.
+         05 VALUE "New Unit Price->" LINE 7 COL 10.
+         05 NEW-PRICE-IN TO NEW-PRICE-WS LINE 7 COL 27.
+
+       01 REORDER-CHANGE-SCRN.
+         05 VALUE "ENTER PART-NUMBER->" LINE 5 COL 10.
+         05 PART-NUMBER TO PART-NUMBER-OUT LINE 5 COL 30.
+         05 VALUE "ENTER LOCATION->" LINE 6 COL 10.
+         05 LOCATION-IN TO LOCATION-CODE-OUT LINE 6 COL 27.
+         05 VALUE "New Reorder Point->" LINE 7 COL 10.
+         05 NEW-REORDER-IN TO NEW-REORDER-WS LINE 7 COL 30.
+
+      * Procedure division begins
+       PROCEDURE DIVISION USING RUN-MODE-PARM-LK.
        100-UPDATE-INVENTORY-FILE.
            PERFORM  201-INIT-OPEN-INVENTORY-FILES.
-           PERFORM  202-PROMPT-ONLINE-TRANSACTION.
-           PERFORM  203-UPDATE-ONLINE-TRANSACTION.
-           PERFORM  204-TERMINATE-INVENTORY-CONVERTING.
-           STOP RUN.
+           IF RUN-MODE-PARM-LK = "T"
+               MOVE "T" TO RUN-MODE
+           ELSE
+               PERFORM  202-SELECT-PROCESSING-MODE
+           END-IF.
+           IF BATCH-ENTRY
+               PERFORM  205-PROCESS-BATCH-TRANSACTIONS
+           ELSE
+               PERFORM  203-PROMPT-ONLINE-TRANSACTION
+               PERFORM  204-UPDATE-ONLINE-TRANSACTION
+           END-IF.
+           PERFORM  206-TERMINATE-INVENTORY-CONVERTING.
+           IF REJECTED-COUNT-WS > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
 
 
        201-INIT-OPEN-INVENTORY-FILES.
            OPEN I-O INVENT-FILE-OUT.
+           OPEN EXTEND TRANSACTION-LOG-OUT.
 
-       202-PROMPT-ONLINE-TRANSACTION.
-           DISPLAY 
-           "TYPE 'S' IF SELLING INVENTORY,TYPE 'B' IF BUYING INVENTORY"
+       202-SELECT-PROCESSING-MODE.
+           DISPLAY
+           "TYPE 'O' FOR ONE SCREEN ENTRY, 'T' FOR BATCH TRANSACTIONS"
+           ACCEPT RUN-MODE.
+
+       203-PROMPT-ONLINE-TRANSACTION.
+           DISPLAY
+           "TYPE 'S' SELL, 'B' BUY, 'P' PRICE CHANGE, 'R' REORDER PT"
            ACCEPT TRANSACTION-TYPE.
            IF SELLING DISPLAY SELLING-INVENT-SCRN
                        ACCEPT SELLING-INVENT-SCRN.
            IF BUYING DISPLAY BUYING-INVENT-SCRN
                        ACCEPT BUYING-INVENT-SCRN.
-       
-       203-UPDATE-ONLINE-TRANSACTION.
+           IF PRICE-CHANGE DISPLAY PRICE-CHANGE-SCRN
+                       ACCEPT PRICE-CHANGE-SCRN.
+           IF REORDER-CHANGE DISPLAY REORDER-CHANGE-SCRN
+                       ACCEPT REORDER-CHANGE-SCRN.
+
+       204-UPDATE-ONLINE-TRANSACTION.
+           PERFORM  801-APPLY-TRANSACTION.
+
+       205-PROCESS-BATCH-TRANSACTIONS.
+           OPEN INPUT TRANSACTION-FILE-IN.
+           PERFORM  701-READ-BATCH-TRANSACTION.
+           PERFORM  702-APPLY-BATCH-TRANSACTION
+               UNTIL BATCH-EOF-FLAG = "Y".
+           CLOSE TRANSACTION-FILE-IN.
+
+       206-TERMINATE-INVENTORY-CONVERTING.
+           CLOSE INVENT-FILE-OUT.
+           CLOSE TRANSACTION-LOG-OUT.
+
+       701-READ-BATCH-TRANSACTION.
+           READ TRANSACTION-FILE-IN
+               AT END
+               MOVE "Y" TO BATCH-EOF-FLAG.
+
+       702-APPLY-BATCH-TRANSACTION.
+           MOVE TRANS-PART-NUMBER-IN TO PART-NUMBER-OUT.
+           MOVE TRANS-LOCATION-IN TO LOCATION-CODE-OUT.
+           MOVE TRANS-TYPE-IN TO TRANSACTION-TYPE.
+           PERFORM  803-MOVE-BATCH-VALUE.
+           PERFORM  801-APPLY-TRANSACTION.
+           PERFORM  701-READ-BATCH-TRANSACTION.
+
+       801-APPLY-TRANSACTION.
+           MOVE "Y" TO TRANSACTION-OK-SW.
            READ INVENT-FILE-OUT
-           INVALID KEY DISPLAY "INVALID PART-NUMBER"
+               INVALID KEY
+                   DISPLAY "INVALID PART-NUMBER"
+                   MOVE "N" TO TRANSACTION-OK-SW
            END-READ.
-           
-           IF SELLING COMPUTE QTY-ON-HAND-OUT = QTY-ON-HAND-OUT -      
-           DECREASE-WS.
-           IF BUYING COMPUTE QTY-ON-HAND-OUT = QTY-ON-HAND-OUT +        
-           INCREASE-WS.
-       
-           REWRITE INVENTORY-REPORT-OUT
-           INVALID KEY DISPLAY "INVALID KEY"
-           END-REWRITE.
-
-       204-TERMINATE-INVENTORY-CONVERTING.                              
-           CLOSE INVENT-FILE-OUT.
+
+           IF TRANSACTION-OK
+               MOVE QTY-ON-HAND-OUT TO QTY-BEFORE-WS
+               IF SELLING
+                   PERFORM  802-VALIDATE-SELLING-QUANTITY
+                   IF TRANSACTION-OK
+                       COMPUTE QTY-ON-HAND-OUT = QTY-ON-HAND-OUT -
+                           DECREASE-WS
+                       ADD DECREASE-WS TO YTD-QTY-SOLD-OUT
+                   END-IF
+               END-IF
+               IF BUYING
+                   COMPUTE QTY-ON-HAND-OUT = QTY-ON-HAND-OUT +
+                       INCREASE-WS
+                   ADD INCREASE-WS TO YTD-QTY-RECEIVED-OUT
+               END-IF
+               IF PRICE-CHANGE
+                   MOVE NEW-PRICE-WS TO UNIT-PRICE-OUT
+               END-IF
+               IF REORDER-CHANGE
+                   MOVE NEW-REORDER-WS TO REORDER-POINT-OUT
+               END-IF
+           END-IF.
+
+           IF TRANSACTION-OK
+               REWRITE INVENTORY-REPORT-OUT
+                   INVALID KEY
+                       DISPLAY "INVALID KEY"
+                       MOVE "N" TO TRANSACTION-OK-SW
+               END-REWRITE
+           END-IF.
+
+           IF TRANSACTION-OK
+               PERFORM  804-BUILD-TRANSACTION-LOG-RECORD
+               PERFORM  805-WRITE-TRANSACTION-LOG-RECORD
+           ELSE
+               ADD 1 TO REJECTED-COUNT-WS
+           END-IF.
+
+       802-VALIDATE-SELLING-QUANTITY.
+           IF DECREASE-WS > QTY-ON-HAND-OUT
+               DISPLAY
+               "SALE QTY EXCEEDS ON-HAND QTY - TRANSACTION REJECTED"
+               MOVE "N" TO TRANSACTION-OK-SW
+           END-IF.
+
+       803-MOVE-BATCH-VALUE.
+           IF SELLING MOVE TRANS-VALUE-IN TO DECREASE-WS.
+           IF BUYING MOVE TRANS-VALUE-IN TO INCREASE-WS.
+           IF PRICE-CHANGE MOVE TRANS-VALUE-IN TO NEW-PRICE-WS.
+           IF REORDER-CHANGE MOVE TRANS-VALUE-IN TO NEW-REORDER-WS.
+
+       804-BUILD-TRANSACTION-LOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO LOG-DATE-OUT-WS.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO LOG-TIME-OUT-WS.
+           MOVE PART-NUMBER-OUT TO LOG-PART-NUMBER-OUT-WS.
+           MOVE LOCATION-CODE-OUT TO LOG-LOCATION-OUT-WS.
+           MOVE TRANSACTION-TYPE TO LOG-TRANS-TYPE-OUT-WS.
+           MOVE QTY-BEFORE-WS TO LOG-QTY-BEFORE-OUT-WS.
+           MOVE QTY-ON-HAND-OUT TO LOG-QTY-AFTER-OUT-WS.
+           IF SELLING MOVE DECREASE-WS TO LOG-VALUE-ENTERED-OUT-WS.
+           IF BUYING MOVE INCREASE-WS TO LOG-VALUE-ENTERED-OUT-WS.
+           IF PRICE-CHANGE
+               MOVE NEW-PRICE-WS TO LOG-VALUE-ENTERED-OUT-WS.
+           IF REORDER-CHANGE
+               MOVE NEW-REORDER-WS TO LOG-VALUE-ENTERED-OUT-WS.
+
+       805-WRITE-TRANSACTION-LOG-RECORD.
+           WRITE TRANSACTION-LOG-RECORD FROM TRANSACTION-LOG-RECORD-WS.
 
       * Ending of Program UpdateTransaction
-       END PROGRAM UpdateTransaction.
\ No newline at end of file
+       END PROGRAM UpdateTransaction.

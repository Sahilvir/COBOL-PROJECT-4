@@ -0,0 +1,209 @@
+       PROGRAM-ID. ValidateInventoryData as "ValidateInventoryData".
+       AUTHOR     PRIYANK PATEL & JASHANJOT PRUTHI & VIVEK PATEL &
+                   AMARJEET SINGH & SAHILVIR SINGH DHILLON.
+
+      * Modification History
+      * ---------------------------------------------------------
+      * New program to scan INVENT.TXT and SUPPLIERS4.TXT ahead of
+      * the ConvertFiles conversion step and report bad quantities,
+      * bad prices, and orphaned supplier codes so the source files
+      * can be fixed before they are loaded into INVENT6.TXT.
+      * ---------------------------------------------------------
+
+      * Environment division for the flat source files
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT INVENT-FILE-IN
+         ASSIGN TO "E:\level 3\Cobol\projects\project 4\INVENT.TXT"
+         ORGANIZATION LINE SEQUENTIAL.
+
+         SELECT SUPPLIER-FILE-IN
+         ASSIGN TO "E:\level 3\Cobol\projects\project 4\SUPPLIERS4.TXT"
+         ORGANIZATION LINE SEQUENTIAL.
+
+         SELECT VALIDATION-REPORT-OUT
+         ASSIGN TO "E:\level 3\Cobol\projects\project 4\VALIDRPT.TXT"
+         ORGANIZATION LINE SEQUENTIAL.
+
+      *Describing the file, record, and field structures to be used in
+      *the program
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVENT-FILE-IN.
+       01 INVENTORY-RECORD-IN.
+           05 PART-NUMBER-IN               PIC 9(5).
+           05 PART-NAME-IN                 PIC X(20).
+           05 QTY-ON-HAND-IN               PIC 9(3).
+           05 UNIT-PRICE-IN                PIC 9(2)V99.
+           05 SUPPLIER-COD-IN              PIC X(5).
+           05 REORDER-POINT-IN             PIC 9(3).
+
+       FD SUPPLIER-FILE-IN.
+       01 SUPPLIER-RECORD-IN.
+           05 SUPPLIER-CODE-IN             PIC X(5).
+           05 SUPPLIER-NAME-IN             PIC X(15).
+
+      * File division for the validation exception report
+       FD VALIDATION-REPORT-OUT.
+       01 VALIDATION-REPORT-LINE           PIC X(80).
+
+      * Working storage section begins
+       WORKING-STORAGE SECTION.
+       01 TEMP.
+           05 INVENT-EOF-FLAG              PIC X(1) VALUE "N".
+           05 SUPPLIER-EOF-FLAG            PIC X(1) VALUE "N".
+
+       01 SUPPLIER-TABLE-WS.
+           05 SUPPLIER-CODE-TBL            PIC X(5)
+                                            OCCURS 500 TIMES
+                                            INDEXED BY SUPPLIER-TBL-IDX.
+       01 SUPPLIER-TABLE-COUNT-WS          PIC 9(3) VALUE 0.
+       01 SUPPLIER-SEARCH-IDX              PIC 9(3).
+       01 SUPPLIER-FOUND-SW                PIC X(1) VALUE "N".
+           88 SUPPLIER-FOUND               VALUE "Y".
+       01 SUPPLIER-TABLE-FULL-SW           PIC X(1) VALUE "N".
+           88 SUPPLIER-TABLE-FULL          VALUE "Y".
+
+       01 REPORT-COUNTERS.
+           05 RECORDS-READ-WS              PIC 9(5) VALUE 0.
+           05 BAD-QUANTITY-COUNT-WS        PIC 9(5) VALUE 0.
+           05 BAD-PRICE-COUNT-WS           PIC 9(5) VALUE 0.
+           05 ORPHAN-SUPPLIER-COUNT-WS     PIC 9(5) VALUE 0.
+
+       01 VALIDATION-TITLE-LINE-WS.
+           05 FILLER                       PIC X(35) VALUE
+               "INVENTORY DATA VALIDATION REPORT".
+
+       01 VALIDATION-DETAIL-LINE-WS.
+           05 VAL-PART-NUMBER-OUT          PIC 9(5).
+           05 FILLER                       PIC X(2) VALUE SPACES.
+           05 VAL-REASON-OUT               PIC X(45).
+
+       01 VALIDATION-TRAIL-LINE-WS.
+           05 FILLER                  PIC X(13) VALUE "RECORDS READ".
+           05 VAL-TRAIL-READ-OUT      PIC ZZ,ZZ9.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 FILLER                  PIC X(9) VALUE "BAD QTY".
+           05 VAL-TRAIL-BAD-QTY-OUT   PIC ZZ,ZZ9.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 FILLER                  PIC X(11) VALUE "BAD PRICE".
+           05 VAL-TRAIL-BAD-PRICE-OUT PIC ZZ,ZZ9.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 FILLER                  PIC X(15) VALUE
+               "ORPHAN SUPPLIER".
+           05 VAL-TRAIL-ORPHAN-OUT    PIC ZZ,ZZ9.
+
+      * Procedure division begins
+       PROCEDURE DIVISION.
+       100-VALIDATE-INVENTORY-DATA.
+           PERFORM  201-INIT-OPEN-FILES.
+           PERFORM  202-LOAD-SUPPLIER-TABLE.
+           PERFORM  203-VALIDATE-INVENT-RECORDS
+               UNTIL INVENT-EOF-FLAG = "Y".
+           PERFORM  204-TERMINATE-VALIDATION.
+           STOP RUN.
+
+       201-INIT-OPEN-FILES.
+           OPEN INPUT INVENT-FILE-IN.
+           OPEN INPUT SUPPLIER-FILE-IN.
+           OPEN OUTPUT VALIDATION-REPORT-OUT.
+           WRITE VALIDATION-REPORT-LINE FROM VALIDATION-TITLE-LINE-WS.
+
+       202-LOAD-SUPPLIER-TABLE.
+           PERFORM  701-READ-SUPPLIER-DATA.
+           PERFORM  702-STORE-SUPPLIER-CODE
+               UNTIL SUPPLIER-EOF-FLAG = "Y".
+           CLOSE SUPPLIER-FILE-IN.
+
+       203-VALIDATE-INVENT-RECORDS.
+           PERFORM  703-READ-INVENT-DATA.
+           IF INVENT-EOF-FLAG NOT = "Y"
+               ADD 1 TO RECORDS-READ-WS
+               PERFORM  801-CHECK-QUANTITY
+               PERFORM  802-CHECK-PRICE
+               PERFORM  803-CHECK-SUPPLIER-CODE
+           END-IF.
+
+       204-TERMINATE-VALIDATION.
+           MOVE RECORDS-READ-WS TO VAL-TRAIL-READ-OUT.
+           MOVE BAD-QUANTITY-COUNT-WS TO VAL-TRAIL-BAD-QTY-OUT.
+           MOVE BAD-PRICE-COUNT-WS TO VAL-TRAIL-BAD-PRICE-OUT.
+           MOVE ORPHAN-SUPPLIER-COUNT-WS TO VAL-TRAIL-ORPHAN-OUT.
+           WRITE VALIDATION-REPORT-LINE FROM VALIDATION-TRAIL-LINE-WS.
+           CLOSE INVENT-FILE-IN.
+           CLOSE VALIDATION-REPORT-OUT.
+
+       701-READ-SUPPLIER-DATA.
+           READ SUPPLIER-FILE-IN
+               AT END
+               MOVE "Y" TO SUPPLIER-EOF-FLAG.
+
+       702-STORE-SUPPLIER-CODE.
+           IF SUPPLIER-TABLE-COUNT-WS < 500
+               ADD 1 TO SUPPLIER-TABLE-COUNT-WS
+               SET SUPPLIER-TBL-IDX TO SUPPLIER-TABLE-COUNT-WS
+               MOVE SUPPLIER-CODE-IN
+                   TO SUPPLIER-CODE-TBL(SUPPLIER-TBL-IDX)
+           ELSE
+               IF NOT SUPPLIER-TABLE-FULL
+                   DISPLAY
+                   "SUPPLIER TABLE FULL - SOME SUPPLIERS NOT VALIDATED"
+                   MOVE "Y" TO SUPPLIER-TABLE-FULL-SW
+               END-IF
+           END-IF.
+           PERFORM  701-READ-SUPPLIER-DATA.
+
+       703-READ-INVENT-DATA.
+           READ INVENT-FILE-IN
+               AT END
+               MOVE "Y" TO INVENT-EOF-FLAG.
+
+       801-CHECK-QUANTITY.
+           IF QTY-ON-HAND-IN IS NOT NUMERIC
+               ADD 1 TO BAD-QUANTITY-COUNT-WS
+               MOVE PART-NUMBER-IN TO VAL-PART-NUMBER-OUT
+               MOVE "BAD QUANTITY - NOT NUMERIC" TO VAL-REASON-OUT
+               WRITE VALIDATION-REPORT-LINE
+                   FROM VALIDATION-DETAIL-LINE-WS
+           END-IF.
+
+       802-CHECK-PRICE.
+           IF UNIT-PRICE-IN IS NOT NUMERIC
+               ADD 1 TO BAD-PRICE-COUNT-WS
+               MOVE PART-NUMBER-IN TO VAL-PART-NUMBER-OUT
+               MOVE "BAD UNIT PRICE - NOT NUMERIC" TO VAL-REASON-OUT
+               WRITE VALIDATION-REPORT-LINE
+                   FROM VALIDATION-DETAIL-LINE-WS
+           ELSE
+               IF UNIT-PRICE-IN = ZERO
+                   ADD 1 TO BAD-PRICE-COUNT-WS
+                   MOVE PART-NUMBER-IN TO VAL-PART-NUMBER-OUT
+                   MOVE "BAD UNIT PRICE - ZERO" TO VAL-REASON-OUT
+                   WRITE VALIDATION-REPORT-LINE
+                       FROM VALIDATION-DETAIL-LINE-WS
+               END-IF
+           END-IF.
+
+       803-CHECK-SUPPLIER-CODE.
+           MOVE "N" TO SUPPLIER-FOUND-SW.
+           SET SUPPLIER-TBL-IDX TO 1.
+           PERFORM  804-SEARCH-SUPPLIER-TABLE
+               VARYING SUPPLIER-TBL-IDX FROM 1 BY 1
+               UNTIL SUPPLIER-TBL-IDX > SUPPLIER-TABLE-COUNT-WS
+               OR SUPPLIER-FOUND.
+           IF NOT SUPPLIER-FOUND
+               ADD 1 TO ORPHAN-SUPPLIER-COUNT-WS
+               MOVE PART-NUMBER-IN TO VAL-PART-NUMBER-OUT
+               MOVE "ORPHANED SUPPLIER CODE" TO VAL-REASON-OUT
+               WRITE VALIDATION-REPORT-LINE
+                   FROM VALIDATION-DETAIL-LINE-WS
+           END-IF.
+
+       804-SEARCH-SUPPLIER-TABLE.
+           IF SUPPLIER-COD-IN = SUPPLIER-CODE-TBL(SUPPLIER-TBL-IDX)
+               MOVE "Y" TO SUPPLIER-FOUND-SW
+           END-IF.
+
+      * Ending of Program ValidateInventoryData
+       END PROGRAM ValidateInventoryData.
